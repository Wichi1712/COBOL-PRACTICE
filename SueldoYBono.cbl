@@ -12,13 +12,80 @@
       * 3. 2 - 3 ANIOS:     COBRA 200% DEL SUELDO MENSUAL 200K(100*2)
       * 4. 4 - 6 ANIOS:     COBRA 250% DEL SUELDO MENSUAL 400K(160*2.5)
       * 6+ ANIOS:           COBRA 300% DEL SUELDO MENSUAL 600K(200*3)
+      *
+      * Mods:
+      * 09-08-2026 - Se acumulan los totales de sueldo anual y bono
+      *              de toda la cohorte y se muestran al finalizar
+      *              el proceso, para el cierre de finanzas.
+      * 09-08-2026 - Los postulantes se cargan en una tabla y se
+      *              ordenan de forma descendente por sueldo anual
+      *              antes de mostrar el reporte.
+      * 09-08-2026 - Se agrega un tramo de bono propio para 10 anios
+      *              de experiencia o mas (350%), separado del tramo
+      *              de 7 a 9 anios.
+      * 09-08-2026 - Cada fila de sueldo calculada se graba en el
+      *              archivo PAYROLL-OUT para que nomina lo cargue
+      *              en lugar de retipear los montos de pantalla.
+      * 09-08-2026 - Cada fila de sueldo tambien se agrega a la
+      *              bitacora de auditoria compartida (copybook
+      *              AUDITLOG).
+      * 09-08-2026 - El sueldo base de cada nivel se lee de una tabla
+      *              de tarifas externa (copybook TARIFAS, archivo
+      *              TARIFAS) compartida con EJERCICIO2 y EJERCICIO4,
+      *              para actualizar la escala salarial en un solo
+      *              lugar. Si el archivo no existe se mantiene la
+      *              escala de siempre.
+      * 09-08-2026 - Se agrega un ID de postulante a la tabla de
+      *              postulantes, al archivo PAYROLL-OUT y a la
+      *              bitacora de auditoria, para no depender solo del
+      *              nombre truncado a 5 caracteres.
+      * 09-08-2026 - La carga de la tabla de tarifas ubica cada fila
+      *              del archivo por el nombre de nivel que trae
+      *              (JUNIOR/SEMISR/SENIOR) en vez de por su posicion,
+      *              para no depender del orden de las filas en el
+      *              archivo compartido. El bucle de ordenamiento
+      *              pasa al mismo estilo de PERFORM UNTIL que usa el
+      *              resto de los bucles de este programa.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EJERCICIO3.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYROLL-OUT-FILE ASSIGN TO "PAYROLL-OUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDITLOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WSV-AUDIT-STATUS.
+
+           SELECT TARIFAS-FILE ASSIGN TO "TARIFAS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WSV-TARIFAS-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  AUDITLOG-FILE.
+           COPY AUDITLOG.
+
+       FD  TARIFAS-FILE.
+           COPY TARIFAS.
+
+       FD  PAYROLL-OUT-FILE.
+           01 FD-PAYROLL-REC.
+               05 FD-PAY-ID            PIC X(8).
+               05 FD-PAY-NOMBRE        PIC X(5).
+               05 FD-PAY-SENIORIDAD    PIC X(06).
+               05 FD-PAY-SUELDO        PIC 9(06).
+               05 FD-PAY-SUELDO-ANUAL  PIC 9(07).
+               05 FD-PAY-BONO          PIC 9(06).
+
        WORKING-STORAGE SECTION.
+           01 WSV-AUDIT-STATUS      PIC X(02) VALUE "00".
+           01 WSC-AUDIT-PROGRAMA    PIC X(10) VALUE "EJERCICIO3".
+           01 WSV-TARIFAS-STATUS    PIC X(02) VALUE "00".
+
            01 WSC-CONSTANTES.
                05 WSC-SENIORITY.
                    10 WSC-SENIOR        PIC X(06) VALUE "SENIOR".
@@ -30,40 +97,66 @@
                    10 WSC-SUELDO-JUNIOR PIC 9(06) VALUE 100000.
 
            01 WSV-VARIABLES.
-               05 WS-POSTULANTES.
-                   10 WSV-POSTU1.
-                       15 WSV-NOMBRE1       PIC X(5) VALUE "PEDRO".
-                       15 WSV-EXPERIENCIA1  PIC 9(02) VALUE 01.
-                       15 WSV-SUELDO1       PIC 9(06).
-                       15 WSV-SUELDO-ANUAL1 PIC 9(07).
-                       15 WSV-BONO1         PIC 9(06).
-                   10 WSV-POSTU2.
-                       15 WSV-NOMBRE2       PIC X(5) VALUE "SOFIA".
-                       15 WSV-EXPERIENCIA2  PIC 9(02) VALUE 07.
-                       15 WSV-SUELDO2       PIC 9(06).
-                       15 WSV-SUELDO-ANUAL2 PIC 9(07).
-                       15 WSV-BONO2         PIC 9(06).
-                   10 WSV-POSTU3.
-                       15 WSV-NOMBRE3       PIC X(05) VALUE "LALA".
-                       15 WSV-EXPERIENCIA3  PIC 9(02) VALUE 04.
-                       15 WSV-SUELDO3       PIC 9(06).
-                       15 WSV-SUELDO-ANUAL3 PIC 9(07).
-                       15 WSV-BONO3         PIC 9(06).
+               05 WS-POSTULANTES OCCURS 3 TIMES
+                       INDEXED BY WSV-IDX WSV-IDX2.
+                   10 WSV-ID-TAB            PIC X(8).
+                   10 WSV-NOMBRE-TAB        PIC X(5).
+                   10 WSV-EXPERIENCIA-TAB   PIC 9(02).
+                   10 WSV-SENIORIDAD-TAB    PIC X(06).
+                   10 WSV-SUELDO-TAB        PIC 9(06).
+                   10 WSV-SUELDO-ANUAL-TAB  PIC 9(07).
+                   10 WSV-BONO-TAB          PIC 9(06).
+
+               05 WSV-TOTAL-POSTULANTES PIC 9(02) VALUE 3.
+
+               05 WSV-ORDEN-AUX.
+                   10 WSV-ORDEN-ID            PIC X(8).
+                   10 WSV-ORDEN-NOMBRE        PIC X(5).
+                   10 WSV-ORDEN-EXPERIENCIA   PIC 9(02).
+                   10 WSV-ORDEN-SENIORIDAD    PIC X(06).
+                   10 WSV-ORDEN-SUELDO        PIC 9(06).
+                   10 WSV-ORDEN-SUELDO-ANUAL  PIC 9(07).
+                   10 WSV-ORDEN-BONO          PIC 9(06).
 
                05 WSV-POSTULANTE-AUX.
                    10 WSV-NOMBRE-AUX        PIC X(5).
                    10 WSV-EXPERIENCIA-AUX   PIC 9(02).
                        88 WSS-EXP-JUNIOR       VALUE 0 1 2.
                        88 WSS-EXP-SEMISR       VALUE 3 4 5.
+                   10 WSV-SENIORIDAD-AUX    PIC X(06).
                    10 WSV-SUELDO-AUX        PIC 9(06).
                    10 WSV-SUELDO-ANUAL-AUX  PIC 9(07).
                    10 WSV-BONO-AUX          PIC 9(06).
 
+               05 WSV-TOTALES.
+                   10 WSV-TOTAL-SUELDO-ANUAL PIC 9(09) VALUE 0.
+                   10 WSV-TOTAL-BONOS        PIC 9(08) VALUE 0.
+
+               05 WSV-AUDIT-FECHA           PIC X(08).
+               05 WSV-AUDIT-HORA            PIC X(06).
+
+               05 WSV-FIN-TARIFAS       PIC X VALUE "N".
+                   88 WSS-FIN-TARIFAS       VALUE "S".
+               05 WSV-TAR-MATCH         PIC X VALUE "N".
+                   88 WSS-TAR-MATCH         VALUE "S".
+               05 WS-TARIFAS OCCURS 3 TIMES
+                       INDEXED BY WSV-TAR-IDX.
+                   10 WSV-TAR-NIVEL-TAB PIC X(06).
+                   10 WSV-TAR-SUELDO-TAB PIC 9(06).
+               05 WSV-TOTAL-TARIFAS PIC 9(02) VALUE 0.
+
        PROCEDURE DIVISION.
 
        00-CONTROL.
            PERFORM 10-INICIO.
+           PERFORM 12-CARGAR-TARIFAS.
+           PERFORM 15-CARGAR-POSTULANTES.
            PERFORM 20-PROCESO.
+           PERFORM 22-ORDENAR-POR-SUELDO.
+           PERFORM 24-MOSTRAR-RESULTADOS.
+           PERFORM 35-TOTALES.
+           CLOSE PAYROLL-OUT-FILE.
+           CLOSE AUDITLOG-FILE.
        STOP RUN.
        00-CONTROL-END.
        EXIT.
@@ -71,46 +164,186 @@
        10-INICIO.
            DISPLAY "HOLA CARACOLA 2022".
            INITIALIZE WSV-POSTULANTE-AUX.
+           OPEN OUTPUT PAYROLL-OUT-FILE.
+
+           OPEN EXTEND AUDITLOG-FILE.
+           IF WSV-AUDIT-STATUS EQUAL "35"
+               OPEN OUTPUT AUDITLOG-FILE
+           END-IF.
        10-INICIO-END.
        EXIT.
 
-       20-PROCESO.
-           MOVE WSV-POSTU1 TO WSV-POSTULANTE-AUX
-           PERFORM 25-EVALUAR-SENIORITY
-           PERFORM 30-CALCULAR-SUELDO.
+       12-CARGAR-TARIFAS.
+           PERFORM 12-CARGAR-TARIFAS-DEFECTO.
+           OPEN INPUT TARIFAS-FILE.
+           IF WSV-TARIFAS-STATUS EQUAL "00"
+               PERFORM 12-LEER-TARIFA
+               PERFORM UNTIL WSS-FIN-TARIFAS
+                   PERFORM 12-APLICAR-TARIFA
+                   PERFORM 12-LEER-TARIFA
+               END-PERFORM
+               CLOSE TARIFAS-FILE
+           END-IF.
+       12-CARGAR-TARIFAS-END.
+       EXIT.
 
-           MOVE WSV-POSTU2 TO WSV-POSTULANTE-AUX
-           PERFORM 25-EVALUAR-SENIORITY
-           PERFORM 30-CALCULAR-SUELDO.
+       12-LEER-TARIFA.
+           READ TARIFAS-FILE
+               AT END SET WSS-FIN-TARIFAS TO TRUE
+           END-READ.
+       12-LEER-TARIFA-END.
+       EXIT.
 
-           MOVE WSV-POSTU3 TO WSV-POSTULANTE-AUX
-           PERFORM 25-EVALUAR-SENIORITY
-           PERFORM 30-CALCULAR-SUELDO.
+       12-APLICAR-TARIFA.
+           MOVE "S" TO WSV-TAR-MATCH.
+           EVALUATE FD-TAR-NIVEL
+               WHEN WSC-JUNIOR
+                   SET WSV-TAR-IDX TO 1
+               WHEN WSC-SEMISR
+                   SET WSV-TAR-IDX TO 2
+               WHEN WSC-SENIOR
+                   SET WSV-TAR-IDX TO 3
+               WHEN OTHER
+                   DISPLAY "NIVEL DESCONOCIDO EN ARCHIVO DE TARIFAS: "
+                       FD-TAR-NIVEL
+                   MOVE "N" TO WSV-TAR-MATCH
+           END-EVALUATE.
+           IF WSS-TAR-MATCH
+               MOVE FD-TAR-NIVEL  TO WSV-TAR-NIVEL-TAB (WSV-TAR-IDX)
+               MOVE FD-TAR-SUELDO TO WSV-TAR-SUELDO-TAB (WSV-TAR-IDX)
+           END-IF.
+       12-APLICAR-TARIFA-END.
+       EXIT.
+
+       12-CARGAR-TARIFAS-DEFECTO.
+           MOVE WSC-JUNIOR        TO WSV-TAR-NIVEL-TAB (1).
+           MOVE WSC-SUELDO-JUNIOR TO WSV-TAR-SUELDO-TAB (1).
+           MOVE WSC-SEMISR        TO WSV-TAR-NIVEL-TAB (2).
+           MOVE WSC-SUELDO-SEMISR TO WSV-TAR-SUELDO-TAB (2).
+           MOVE WSC-SENIOR        TO WSV-TAR-NIVEL-TAB (3).
+           MOVE WSC-SUELDO-SENIOR TO WSV-TAR-SUELDO-TAB (3).
+       12-CARGAR-TARIFAS-DEFECTO-END.
+       EXIT.
+
+       15-CARGAR-POSTULANTES.
+           MOVE "A0000001" TO WSV-ID-TAB (1).
+           MOVE "PEDRO" TO WSV-NOMBRE-TAB (1).
+           MOVE 01      TO WSV-EXPERIENCIA-TAB (1).
+
+           MOVE "A0000002" TO WSV-ID-TAB (2).
+           MOVE "SOFIA" TO WSV-NOMBRE-TAB (2).
+           MOVE 07      TO WSV-EXPERIENCIA-TAB (2).
+
+           MOVE "A0000003" TO WSV-ID-TAB (3).
+           MOVE "LALA " TO WSV-NOMBRE-TAB (3).
+           MOVE 04      TO WSV-EXPERIENCIA-TAB (3).
+       15-CARGAR-POSTULANTES-END.
+       EXIT.
+
+       20-PROCESO.
+           PERFORM VARYING WSV-IDX FROM 1 BY 1
+                   UNTIL WSV-IDX > WSV-TOTAL-POSTULANTES
+               MOVE WSV-NOMBRE-TAB (WSV-IDX)      TO WSV-NOMBRE-AUX
+               MOVE WSV-EXPERIENCIA-TAB (WSV-IDX) TO WSV-EXPERIENCIA-AUX
+               PERFORM 25-EVALUAR-SENIORITY
+               PERFORM 30-CALCULAR-SUELDO
+               MOVE WSV-SENIORIDAD-AUX   TO WSV-SENIORIDAD-TAB (WSV-IDX)
+               MOVE WSV-SUELDO-AUX       TO WSV-SUELDO-TAB (WSV-IDX)
+               MOVE WSV-SUELDO-ANUAL-AUX
+                   TO WSV-SUELDO-ANUAL-TAB (WSV-IDX)
+               MOVE WSV-BONO-AUX         TO WSV-BONO-TAB (WSV-IDX)
+           END-PERFORM.
 
        20-PROCESO-END.
        EXIT.
 
-       25-EVALUAR-SENIORITY.
+       22-ORDENAR-POR-SUELDO.
+           SET WSV-IDX TO 1.
+           PERFORM UNTIL WSV-IDX >= WSV-TOTAL-POSTULANTES
+               PERFORM 22-PASADA
+               SET WSV-IDX UP BY 1
+           END-PERFORM.
+       22-ORDENAR-POR-SUELDO-END.
+       EXIT.
+
+       22-PASADA.
+           SET WSV-IDX2 TO 1.
+           PERFORM UNTIL WSV-IDX2 > WSV-TOTAL-POSTULANTES - WSV-IDX
+               PERFORM 22-COMPARAR-E-INTERCAMBIAR
+               SET WSV-IDX2 UP BY 1
+           END-PERFORM.
+       22-PASADA-END.
+       EXIT.
+
+       22-COMPARAR-E-INTERCAMBIAR.
+           IF WSV-SUELDO-ANUAL-TAB (WSV-IDX2) <
+              WSV-SUELDO-ANUAL-TAB (WSV-IDX2 + 1)
+               MOVE WS-POSTULANTES (WSV-IDX2)     TO WSV-ORDEN-AUX
+               MOVE WS-POSTULANTES (WSV-IDX2 + 1)
+                   TO WS-POSTULANTES (WSV-IDX2)
+               MOVE WSV-ORDEN-AUX
+                   TO WS-POSTULANTES (WSV-IDX2 + 1)
+           END-IF.
+       22-COMPARAR-E-INTERCAMBIAR-END.
+       EXIT.
+
+       24-MOSTRAR-RESULTADOS.
+           PERFORM 24-MOSTRAR-UNO
+               VARYING WSV-IDX FROM 1 BY 1
+               UNTIL WSV-IDX > WSV-TOTAL-POSTULANTES.
+       24-MOSTRAR-RESULTADOS-END.
+       EXIT.
+
+       24-MOSTRAR-UNO.
            DISPLAY "-------------------------------------------------".
+           DISPLAY "EL NIVEL DEL POSTULANTE "
+                   WSV-ID-TAB (WSV-IDX) " "
+                   WSV-NOMBRE-TAB (WSV-IDX) " ES: "
+                   WSV-SENIORIDAD-TAB (WSV-IDX)
+           DISPLAY "EL SUELDO ES: " WSV-SUELDO-TAB (WSV-IDX)
+           DISPLAY "SU SUELDO ANUAL ES: " WSV-SUELDO-ANUAL-TAB (WSV-IDX)
+           DISPLAY "SU BONO ES: " WSV-BONO-TAB (WSV-IDX).
+
+           MOVE WSV-ID-TAB (WSV-IDX)           TO FD-PAY-ID.
+           MOVE WSV-NOMBRE-TAB (WSV-IDX)       TO FD-PAY-NOMBRE.
+           MOVE WSV-SENIORIDAD-TAB (WSV-IDX)   TO FD-PAY-SENIORIDAD.
+           MOVE WSV-SUELDO-TAB (WSV-IDX)       TO FD-PAY-SUELDO.
+           MOVE WSV-SUELDO-ANUAL-TAB (WSV-IDX) TO FD-PAY-SUELDO-ANUAL.
+           MOVE WSV-BONO-TAB (WSV-IDX)         TO FD-PAY-BONO.
+           WRITE FD-PAYROLL-REC.
 
+           PERFORM 28-REGISTRAR-AUDITORIA.
+       24-MOSTRAR-UNO-END.
+       EXIT.
+
+       28-REGISTRAR-AUDITORIA.
+           ACCEPT WSV-AUDIT-FECHA FROM DATE YYYYMMDD.
+           ACCEPT WSV-AUDIT-HORA FROM TIME.
+
+           MOVE SPACES TO FD-AUDITLOG-REC.
+           MOVE WSV-AUDIT-FECHA     TO FD-AUD-FECHA.
+           MOVE WSV-AUDIT-HORA      TO FD-AUD-HORA.
+           MOVE WSC-AUDIT-PROGRAMA  TO FD-AUD-PROGRAMA.
+           MOVE WSV-ID-TAB (WSV-IDX)     TO FD-AUD-ID.
+           MOVE WSV-NOMBRE-TAB (WSV-IDX) TO FD-AUD-NOMBRE.
+           MOVE WSV-BONO-TAB (WSV-IDX)   TO FD-AUD-DETALLE.
+           WRITE FD-AUDITLOG-REC.
+       28-REGISTRAR-AUDITORIA-END.
+       EXIT.
+
+       25-EVALUAR-SENIORITY.
            EVALUATE TRUE
            WHEN WSS-EXP-JUNIOR
-               MOVE WSC-SUELDO-JUNIOR TO WSV-SUELDO-AUX
-               DISPLAY "EL NIVEL DEL POSTULANTE " WSV-NOMBRE-AUX " ES: "
-               WSC-JUNIOR
-               DISPLAY "EL SUELDO ES: " WSV-SUELDO-AUX
+               SET WSV-TAR-IDX TO 1
            WHEN WSS-EXP-SEMISR
-               MOVE WSC-SUELDO-SEMISR TO WSV-SUELDO-AUX
-               DISPLAY "EL NIVEL DEL POSTULANTE " WSV-NOMBRE-AUX " ES: "
-               WSC-SEMISR
-               DISPLAY "EL SUELDO ES: " WSV-SUELDO-AUX
+               SET WSV-TAR-IDX TO 2
            WHEN OTHER
-               MOVE WSC-SUELDO-SENIOR TO WSV-SUELDO-AUX
-               DISPLAY "EL NIVEL DEL POSTULANTE " WSV-NOMBRE-AUX " ES: "
-               WSC-SENIOR
-               DISPLAY "EL SUELDO ES: " WSV-SUELDO-AUX
+               SET WSV-TAR-IDX TO 3
            END-EVALUATE.
 
+           MOVE WSV-TAR-SUELDO-TAB (WSV-TAR-IDX) TO WSV-SUELDO-AUX.
+           MOVE WSV-TAR-NIVEL-TAB (WSV-TAR-IDX)  TO WSV-SENIORIDAD-AUX.
+
        25-EVALUAR-SENIORITY-END.
        EXIT.
 
@@ -129,17 +362,24 @@
                WHEN 5
                WHEN 6
                    COMPUTE WSV-BONO-AUX = WSV-SUELDO-AUX * 250 / 100
-               WHEN OTHER
+               WHEN 7 THRU 9
                    COMPUTE WSV-BONO-AUX = WSV-SUELDO-AUX * 300 / 100
+               WHEN OTHER
+                   COMPUTE WSV-BONO-AUX = WSV-SUELDO-AUX * 350 / 100
 
            END-EVALUATE.
 
-           DISPLAY "SU SUELDO ANUAL ES: " WSV-SUELDO-ANUAL-AUX
-           DISPLAY "SU BONO ES: " WSV-BONO-AUX
-
-           INITIALIZE WSV-POSTULANTE-AUX.
+           ADD WSV-SUELDO-ANUAL-AUX TO WSV-TOTAL-SUELDO-ANUAL.
+           ADD WSV-BONO-AUX TO WSV-TOTAL-BONOS.
 
        30-CALCULAR-SUELDO-END.
        EXIT.
 
+       35-TOTALES.
+           DISPLAY "=================================================".
+           DISPLAY "TOTAL SUELDO ANUAL: " WSV-TOTAL-SUELDO-ANUAL.
+           DISPLAY "TOTAL BONOS: " WSV-TOTAL-BONOS.
+       35-TOTALES-END.
+       EXIT.
+
        END PROGRAM EJERCICIO3.
