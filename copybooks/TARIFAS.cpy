@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Copybook: TARIFAS
+      * Layout de la tabla de tarifas de sueldo por nivel de
+      * experiencia, mantenida fuera de los programas para que un
+      * cambio de escala salarial no requiera recompilar cada
+      * ejercicio que la usa.
+      ******************************************************************
+       01 FD-TARIFA-REC.
+           05 FD-TAR-NIVEL         PIC X(06).
+           05 FD-TAR-SUELDO        PIC 9(06).
