@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Copybook: AUDITLOG
+      * Layout de la linea de bitacora de auditoria compartida por
+      * los programas de postulacion, nivelacion y liquidacion.
+      * Un registro por evento: fecha, hora, programa que lo genero,
+      * ID y nombre del postulante/empleado, y un detalle de la
+      * decision o las cifras calculadas. El ID identifica al
+      * postulante/empleado sin ambiguedad, ya que el nombre se trunca
+      * a unos pocos caracteres en los reportes.
+      ******************************************************************
+       01 FD-AUDITLOG-REC.
+           05 FD-AUD-FECHA         PIC X(08).
+           05 FD-AUD-HORA          PIC X(06).
+           05 FD-AUD-PROGRAMA      PIC X(10).
+           05 FD-AUD-ID            PIC X(08).
+           05 FD-AUD-NOMBRE        PIC X(10).
+           05 FD-AUD-DETALLE       PIC X(40).
