@@ -12,12 +12,76 @@
       *2. HABER TERMINADO SUS ESTUDIOS SECUNDARIOS.
       *3. SER ESTUDIANTE O GRADUADO DE LA CARRERA ING. DE SISTEMAS,
       ****LIC. EN SISTEMAS O AFINES.
+      *
+      * Mods:
+      * 09-08-2026 - Los postulantes ahora se leen de un archivo
+      *              secuencial en lugar de venir compilados a mano.
+      * 09-08-2026 - El veredicto de cada postulante tambien se
+      *              graba en un archivo de resultados.
+      * 09-08-2026 - El rechazo ahora detalla cada requisito
+      *              incumplido (edad, secundario, carrera).
+      * 09-08-2026 - Los umbrales de edad minima y estado del
+      *              secundario se leen de un archivo de parametros;
+      *              si no existe, se mantienen los valores por
+      *              defecto del comite de admision.
+      * 09-08-2026 - Los postulantes leidos del archivo se cargan a
+      *              una tabla WS-POSTULANTES (OCCURS) y se recorren
+      *              con PERFORM VARYING, sin limite fijo de cohorte.
+      * 09-08-2026 - Cada veredicto se agrega a la bitacora de
+      *              auditoria compartida (copybook AUDITLOG).
+      * 09-08-2026 - Se agrega un ID de postulante a los registros de
+      *              postulantes, resultados y auditoria, para no
+      *              depender solo del nombre truncado a 5 caracteres.
+      * 09-08-2026 - El campo de detalle de rechazo se amplia para que
+      *              no se trunque cuando un postulante incumple mas
+      *              de un requisito, y la carga de postulantes valida
+      *              el cupo de la tabla antes de agregar una fila.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EJERCICIO-1.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POSTULANTES-FILE ASSIGN TO "POSTULANTES"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RESULTADOS-FILE ASSIGN TO "RESULTADOS"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PARAMETROS-FILE ASSIGN TO "PARAMETROS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WSV-PARAMETROS-STATUS.
+
+           SELECT AUDITLOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WSV-AUDIT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  AUDITLOG-FILE.
+           COPY AUDITLOG.
+
+       FD  POSTULANTES-FILE.
+           01 FD-POSTULANTE-REC.
+               05 FD-ID-AUX            PIC X(8).
+               05 FD-NOMBRE-AUX        PIC X(5).
+               05 FD-EDAD-AUX          PIC 99.
+               05 FD-SECUNDARIO-AUX    PIC X.
+               05 FD-CARRERA-AUX       PIC X.
+
+       FD  PARAMETROS-FILE.
+           01 FD-PARAMETRO-REC.
+               05 FD-PAR-EDAD-MINIMA   PIC 99.
+               05 FD-PAR-ESTADO-SECUND PIC X.
+
+       FD  RESULTADOS-FILE.
+           01 FD-RESULTADO-REC.
+               05 FD-RES-ID            PIC X(8).
+               05 FD-RES-NOMBRE        PIC X(5).
+               05 FD-RES-VEREDICTO     PIC X(9).
+               05 FD-RES-DETALLE       PIC X(64).
+
        WORKING-STORAGE SECTION.
       *------------------------------------------------------------*
       *                VARIABLES Y CONSTANTES                      *
@@ -30,31 +94,50 @@
                    10 WSC-TERMINADO        PIC X VALUE "T".
                    10 WSC-ENCURSO          PIC X VALUE "C".
 
+           01 WSV-PARAMETROS-STATUS   PIC X(02) VALUE "00".
+           01 WSV-AUDIT-STATUS        PIC X(02) VALUE "00".
+           01 WSC-AUDIT-PROGRAMA      PIC X(10) VALUE "EJERCICIO1".
+
            01 WSV-VARIABLES.
-               05 WS-POSTULANTES.
-                   10 WSV-POSTU1.
-                       15 WSV-NOMBRE1          PIC X(5) VALUE  "PEDRO".
-                       15 WSV-EDAD1            PIC 99 VALUE  15.
-                       15 WSV-SECUNDARIO1      PIC X VALUE  "N".
-                       15 WSV-CARRERA1         PIC X VALUE  "N".
-
-                   10 WSV-POSTU2.
-                       15 WSV-NOMBRE1          PIC X(5) VALUE  "SOFIA".
-                       15 WSV-EDAD1            PIC 99 VALUE  25.
-                       15 WSV-SECUNDARIO1      PIC X VALUE  "T".
-                       15 WSV-CARRERA1         PIC X VALUE  "T".
-
-                   10 WSV-POSTU3.
-                       15 WSV-NOMBRE1          PIC X(5) VALUE  "LALA".
-                       15 WSV-EDAD1            PIC 99 VALUE  19.
-                       15 WSV-SECUNDARIO1      PIC X VALUE  "T".
-                       15 WSV-CARRERA1         PIC X VALUE  "N".
+               05 WSV-FIN-ARCHIVO      PIC X VALUE "N".
+                   88 WSS-FIN-ARCHIVO  VALUE "S".
+
+               05 WS-POSTULANTES OCCURS 500 TIMES
+                       INDEXED BY WSV-IDX.
+                   10 WSV-ID-TAB           PIC X(8).
+                   10 WSV-NOMBRE-TAB       PIC X(5).
+                   10 WSV-EDAD-TAB         PIC 99.
+                   10 WSV-SECUNDARIO-TAB   PIC X.
+                   10 WSV-CARRERA-TAB      PIC X.
+
+               05 WSV-TOTAL-POSTULANTES PIC 9(04) VALUE 0.
+
                05 WSV-POSTULANTE-AUX.
+                   10 WSV-ID-AUX           PIC X(8).
                    10 WSV-NOMBRE-AUX       PIC X(5).
                    10 WSV-EDAD-AUX         PIC 99.
                    10 WSV-SECUNDARIO-AUX   PIC X.
                    10 WSV-CARRERA-AUX      PIC X.
 
+               05 WSV-RESULTADO-AUX.
+                   10 WSV-RES-ID           PIC X(8).
+                   10 WSV-RES-NOMBRE       PIC X(5).
+                   10 WSV-RES-VEREDICTO    PIC X(9).
+                   10 WSV-RES-DETALLE      PIC X(64).
+
+               05 WSV-CHEQUEOS.
+                   10 WSV-OK-EDAD          PIC X VALUE "N".
+                       88 WSS-OK-EDAD      VALUE "S".
+                   10 WSV-OK-SECUNDARIO    PIC X VALUE "N".
+                       88 WSS-OK-SECUNDARIO VALUE "S".
+                   10 WSV-OK-CARRERA       PIC X VALUE "N".
+                       88 WSS-OK-CARRERA   VALUE "S".
+
+               05 WSV-DETALLE-PTR          PIC 9(04).
+
+               05 WSV-AUDIT-FECHA          PIC X(08).
+               05 WSV-AUDIT-HORA           PIC X(06).
+
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -63,36 +146,167 @@
            DISPLAY "EJERCICIO 1".
            DISPLAY "------------------------".
 
-           MOVE WSV-POSTU1 TO WSV-POSTULANTE-AUX,
-           PERFORM 20-EVALUAR.
-
-           MOVE WSV-POSTU2 TO WSV-POSTULANTE-AUX,
-           PERFORM 20-EVALUAR.
-
-           MOVE WSV-POSTU3 TO WSV-POSTULANTE-AUX,
-           PERFORM 20-EVALUAR.
+           PERFORM 05-LEER-PARAMETROS.
+           PERFORM 06-ABRIR-AUDITORIA.
 
+           OPEN INPUT POSTULANTES-FILE.
+           PERFORM 08-CARGAR-POSTULANTES.
+           CLOSE POSTULANTES-FILE.
 
+           OPEN OUTPUT RESULTADOS-FILE.
+           PERFORM VARYING WSV-IDX FROM 1 BY 1
+                   UNTIL WSV-IDX > WSV-TOTAL-POSTULANTES
+               MOVE WSV-ID-TAB (WSV-IDX)          TO WSV-ID-AUX
+               MOVE WSV-NOMBRE-TAB (WSV-IDX)     TO WSV-NOMBRE-AUX
+               MOVE WSV-EDAD-TAB (WSV-IDX)        TO WSV-EDAD-AUX
+               MOVE WSV-SECUNDARIO-TAB (WSV-IDX)  TO WSV-SECUNDARIO-AUX
+               MOVE WSV-CARRERA-TAB (WSV-IDX)     TO WSV-CARRERA-AUX
+               PERFORM 20-EVALUAR
+           END-PERFORM.
+           CLOSE RESULTADOS-FILE.
+           CLOSE AUDITLOG-FILE.
 
        STOP RUN.
        00-CONTROL-END.
        EXIT.
 
+       05-LEER-PARAMETROS.
+           OPEN INPUT PARAMETROS-FILE.
+           IF WSV-PARAMETROS-STATUS EQUAL "00"
+               READ PARAMETROS-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE FD-PAR-EDAD-MINIMA TO WSC-EDAD-MINIMA
+                       MOVE FD-PAR-ESTADO-SECUND TO WSC-ESTADO-SECUND
+               END-READ
+               CLOSE PARAMETROS-FILE
+           ELSE
+               DISPLAY "NO HAY ARCHIVO DE PARAMETROS, SE USAN VALORES "
+                       "POR DEFECTO"
+           END-IF.
+       05-LEER-PARAMETROS-END.
+       EXIT.
+
+       06-ABRIR-AUDITORIA.
+           OPEN EXTEND AUDITLOG-FILE.
+           IF WSV-AUDIT-STATUS EQUAL "35"
+               OPEN OUTPUT AUDITLOG-FILE
+           END-IF.
+       06-ABRIR-AUDITORIA-END.
+       EXIT.
+
+       08-CARGAR-POSTULANTES.
+           MOVE 0 TO WSV-TOTAL-POSTULANTES.
+           PERFORM 10-LEER-POSTULANTE.
+           PERFORM UNTIL WSS-FIN-ARCHIVO
+               IF WSV-TOTAL-POSTULANTES < 500
+                   ADD 1 TO WSV-TOTAL-POSTULANTES
+                   SET WSV-IDX TO WSV-TOTAL-POSTULANTES
+                   MOVE FD-ID-AUX         TO WSV-ID-TAB (WSV-IDX)
+                   MOVE FD-NOMBRE-AUX     TO WSV-NOMBRE-TAB (WSV-IDX)
+                   MOVE FD-EDAD-AUX       TO WSV-EDAD-TAB (WSV-IDX)
+                   MOVE FD-SECUNDARIO-AUX
+                       TO WSV-SECUNDARIO-TAB (WSV-IDX)
+                   MOVE FD-CARRERA-AUX    TO WSV-CARRERA-TAB (WSV-IDX)
+               ELSE
+                   DISPLAY "COHORTE LLENA (500), SE IGNORA: " FD-ID-AUX
+               END-IF
+               PERFORM 10-LEER-POSTULANTE
+           END-PERFORM.
+       08-CARGAR-POSTULANTES-END.
+       EXIT.
+
+       10-LEER-POSTULANTE.
+           READ POSTULANTES-FILE
+               AT END
+                   MOVE "S" TO WSV-FIN-ARCHIVO
+           END-READ.
+       10-LEER-POSTULANTE-END.
+       EXIT.
+
        20-EVALUAR.
-           IF (WSV-EDAD-AUX >= WSC-EDAD-MINIMA AND
-               WSV-SECUNDARIO-AUX EQUAL WSC-ESTADO-SECUND AND
-               (WSV-CARRERA-AUX EQUAL WSC-TERMINADO OR
-                WSV-CARRERA-AUX EQUAL WSC-ENCURSO))
-               DISPLAY WSV-NOMBRE-AUX " CUMPLE CON EL REQUISITO"
+           MOVE "N" TO WSV-OK-EDAD.
+           MOVE "N" TO WSV-OK-SECUNDARIO.
+           MOVE "N" TO WSV-OK-CARRERA.
+           MOVE SPACES TO WSV-RES-DETALLE.
+
+           IF WSV-EDAD-AUX >= WSC-EDAD-MINIMA
+               MOVE "S" TO WSV-OK-EDAD
+           END-IF.
+           IF WSV-SECUNDARIO-AUX EQUAL WSC-ESTADO-SECUND
+               MOVE "S" TO WSV-OK-SECUNDARIO
+           END-IF.
+           IF WSV-CARRERA-AUX EQUAL WSC-TERMINADO OR
+              WSV-CARRERA-AUX EQUAL WSC-ENCURSO
+               MOVE "S" TO WSV-OK-CARRERA
+           END-IF.
+
+           IF WSS-OK-EDAD AND WSS-OK-SECUNDARIO AND WSS-OK-CARRERA
+               DISPLAY WSV-ID-AUX " " WSV-NOMBRE-AUX
+                   " CUMPLE CON EL REQUISITO"
+               MOVE "CUMPLE   " TO WSV-RES-VEREDICTO
            ELSE
-               DISPLAY WSV-NOMBRE-AUX " NO CUMPLE CON EL REQUISITO"
+               DISPLAY WSV-ID-AUX " " WSV-NOMBRE-AUX
+                   " NO CUMPLE CON EL REQUISITO"
+               MOVE "NO CUMPLE" TO WSV-RES-VEREDICTO
+               PERFORM 25-DETALLAR-RECHAZO
+               DISPLAY "   MOTIVO: " WSV-RES-DETALLE
            END-IF.
 
            DISPLAY "-------------------------------------".
 
-           INITIALIZE WSV-POSTULANTE-AUX.
+           MOVE WSV-ID-AUX     TO WSV-RES-ID.
+           MOVE WSV-NOMBRE-AUX TO WSV-RES-NOMBRE.
+           WRITE FD-RESULTADO-REC FROM WSV-RESULTADO-AUX.
+
+           PERFORM 28-REGISTRAR-AUDITORIA.
 
        20-EVALUAR-END.
        EXIT.
 
+       25-DETALLAR-RECHAZO.
+           MOVE 1 TO WSV-DETALLE-PTR.
+           IF NOT WSS-OK-EDAD
+               STRING "NO CUMPLE EDAD MINIMA; " DELIMITED BY SIZE
+                   INTO WSV-RES-DETALLE
+                   WITH POINTER WSV-DETALLE-PTR
+                   ON OVERFLOW
+                       DISPLAY "DETALLE DE RECHAZO TRUNCADO"
+               END-STRING
+           END-IF.
+           IF NOT WSS-OK-SECUNDARIO
+               STRING "SECUNDARIO INCOMPLETO; " DELIMITED BY SIZE
+                   INTO WSV-RES-DETALLE
+                   WITH POINTER WSV-DETALLE-PTR
+                   ON OVERFLOW
+                       DISPLAY "DETALLE DE RECHAZO TRUNCADO"
+               END-STRING
+           END-IF.
+           IF NOT WSS-OK-CARRERA
+               STRING "CARRERA NO AFIN; " DELIMITED BY SIZE
+                   INTO WSV-RES-DETALLE
+                   WITH POINTER WSV-DETALLE-PTR
+                   ON OVERFLOW
+                       DISPLAY "DETALLE DE RECHAZO TRUNCADO"
+               END-STRING
+           END-IF.
+       25-DETALLAR-RECHAZO-END.
+       EXIT.
+
+       28-REGISTRAR-AUDITORIA.
+           ACCEPT WSV-AUDIT-FECHA FROM DATE YYYYMMDD.
+           ACCEPT WSV-AUDIT-HORA FROM TIME.
+
+           MOVE SPACES TO FD-AUDITLOG-REC.
+           MOVE WSV-AUDIT-FECHA  TO FD-AUD-FECHA.
+           MOVE WSV-AUDIT-HORA   TO FD-AUD-HORA.
+           MOVE WSC-AUDIT-PROGRAMA TO FD-AUD-PROGRAMA.
+           MOVE WSV-RES-ID       TO FD-AUD-ID.
+           MOVE WSV-RES-NOMBRE   TO FD-AUD-NOMBRE.
+           MOVE WSV-RES-VEREDICTO TO FD-AUD-DETALLE.
+           WRITE FD-AUDITLOG-REC.
+       28-REGISTRAR-AUDITORIA-END.
+       EXIT.
+
        END PROGRAM EJERCICIO-1.
