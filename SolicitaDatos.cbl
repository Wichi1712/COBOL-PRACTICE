@@ -13,12 +13,102 @@
       * 3. 2 - 3 ANIOS:     COBRA 200% DEL SUELDO MENSUAL 200K(100*2)
       * 4. 4 - 6 ANIOS:     COBRA 250% DEL SUELDO MENSUAL 400K(160*2.5)
       * 6+ ANIOS:           COBRA 300% DEL SUELDO MENSUAL 600K(200*3)
+      *
+      * Mods:
+      * 09-08-2026 - Se agrega un tramo de bono propio para 10 anios
+      *              de experiencia o mas (350%), separado del tramo
+      *              de 7 a 9 anios.
+      * 09-08-2026 - Se agrega un modo batch que lee un archivo de
+      *              transacciones y calcula el sueldo de toda la
+      *              planta en una sola corrida, en lugar de pedir
+      *              un empleado por vez con ACCEPT.
+      * 09-08-2026 - El ingreso de anios de experiencia por consola se
+      *              valida (numerico, 00-60) y se vuelve a solicitar
+      *              si es invalido.
+      * 09-08-2026 - Se agrega un modo de ajuste que recalcula sueldo
+      *              y bono de un empleado a partir de una correccion
+      *              de sus anios de experiencia, mostrando los
+      *              valores antes y despues del ajuste.
+      * 09-08-2026 - Si existe un archivo de tipo de cambio, el bono
+      *              tambien se informa en su equivalente en dolares.
+      * 09-08-2026 - Cada calculo de sueldo se agrega a la bitacora
+      *              de auditoria compartida (copybook AUDITLOG).
+      * 09-08-2026 - El sueldo base de cada nivel se lee de una tabla
+      *              de tarifas externa (copybook TARIFAS, archivo
+      *              TARIFAS) compartida con EJERCICIO2 y EJERCICIO3,
+      *              para actualizar la escala salarial en un solo
+      *              lugar. Si el archivo no existe se mantiene la
+      *              escala de siempre.
+      * 09-08-2026 - Se agrega un ID de usuario/empleado, solicitado
+      *              por consola o leido del archivo de transacciones,
+      *              para no depender solo del nombre truncado a 5
+      *              caracteres.
+      * 09-08-2026 - El modo lote deja un checkpoint (archivo BATCH-
+      *              CHECKPOINT) con el ID de cada empleado ya
+      *              liquidado. Si la corrida nocturna se interrumpe,
+      *              al relanzar el mismo paso se omiten los empleados
+      *              ya liquidados y se continua con el resto de la
+      *              planilla. El checkpoint se vacia al terminar la
+      *              corrida completa, para que la siguiente corrida
+      *              nocturna arranque de cero.
+      * 09-08-2026 - Los nombres logicos de TRANSACCIONES, TIPOCAMBIO
+      *              y BATCH-CHECKPOINT se acortan a TRANSACC/
+      *              TIPOCAMB/BCHKPT para que coincidan con los DD del
+      *              JCL que arma la corrida nocturna. La carga de la
+      *              tabla de tarifas ubica cada fila por el nombre de
+      *              nivel que trae en vez de por su posicion. El
+      *              checkpoint de lote valida el cupo de la tabla
+      *              antes de agregar una fila. El nombre completo del
+      *              usuario ya no se recorta antes de llegar a la
+      *              bitacora de auditoria.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EJERCICIO4.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACCIONES-FILE ASSIGN TO "TRANSACC"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT TIPOCAMBIO-FILE ASSIGN TO "TIPOCAMB"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WSV-TIPOCAMBIO-STATUS.
+
+           SELECT AUDITLOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WSV-AUDIT-STATUS.
+
+           SELECT TARIFAS-FILE ASSIGN TO "TARIFAS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WSV-TARIFAS-STATUS.
+
+           SELECT BATCH-CHECKPOINT-FILE ASSIGN TO "BCHKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WSV-BCHK-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  AUDITLOG-FILE.
+           COPY AUDITLOG.
+
+       FD  TARIFAS-FILE.
+           COPY TARIFAS.
+
+       FD  TRANSACCIONES-FILE.
+           01 FD-TRANSACCION-REC.
+               05 FD-TRX-ID            PIC X(08).
+               05 FD-TRX-NOMBRE        PIC X(10).
+               05 FD-TRX-ANIOS         PIC 9(02).
+
+       FD  TIPOCAMBIO-FILE.
+           01 FD-TIPOCAMBIO-REC.
+               05 FD-TASA-CAMBIO       PIC 9(04)V99.
+
+       FD  BATCH-CHECKPOINT-FILE.
+           01 FD-BCHK-REC.
+               05 FD-BCHK-ID           PIC X(08).
+
        WORKING-STORAGE SECTION.
            01 WSC-CONSTANTES.
                05 WSC-SENIORITY.
@@ -30,13 +120,35 @@
                    10 WSC-SUELDO-SEMISR PIC 9(06) VALUE 160000.
                    10 WSC-SUELDO-JUNIOR PIC 9(06) VALUE 100000.
 
+           01 WSV-TIPOCAMBIO-STATUS   PIC X(02) VALUE "00".
+           01 WSV-AUDIT-STATUS        PIC X(02) VALUE "00".
+           01 WSC-AUDIT-PROGRAMA      PIC X(10) VALUE "EJERCICIO4".
+           01 WSV-TARIFAS-STATUS      PIC X(02) VALUE "00".
+           01 WSV-BCHK-STATUS         PIC X(02) VALUE "00".
+
            01 WSV-VARIABLES.
+               05 WSV-TASA-CAMBIO       PIC 9(04)V99 VALUE 0.
+               05 WSV-TASA-DISPONIBLE   PIC X VALUE "N".
+                   88 WSS-TASA-DISPONIBLE   VALUE "S".
+
+               05 WSV-MODO-EJECUCION    PIC X VALUE "I".
+                   88 WSS-MODO-BATCH        VALUE "B".
+                   88 WSS-MODO-AJUSTE       VALUE "A".
+               05 WSV-FIN-TRANSACCIONES PIC X VALUE "N".
+                   88 WSS-FIN-TRANSACCIONES VALUE "S".
+
                05 WSV-USUARIO.
+                   10 WSV-ID-USUARIO        PIC X(08).
                    10 WSV-NOMBRE-USUARIO    PIC X(10).
                    10 WSV-ANIOS-EXPERIENCIA PIC 9(02).
 
+               05 WSV-ANIOS-INPUT        PIC X(02).
+               05 WSV-ANIOS-VALIDOS      PIC X VALUE "N".
+                   88 WSS-ANIOS-VALIDOS      VALUE "S".
+
                05 WSV-USUARIO-AUX.
-                   10 WSV-NOMBRE-AUX        PIC X(5).
+                   10 WSV-ID-AUX            PIC X(08).
+                   10 WSV-NOMBRE-AUX        PIC X(10).
                    10 WSV-EXPERIENCIA-AUX   PIC 9(02).
                        88 WSS-EXP-JUNIOR       VALUE 0 1 2.
                        88 WSS-EXP-SEMISR       VALUE 3 4 5.
@@ -44,12 +156,63 @@
                    10 WSV-SUELDO-ANUAL-AUX  PIC 9(07).
                    10 WSV-BONO-AUX          PIC 9(06).
 
+               05 WSV-BONO-USD-AUX      PIC 9(06)V99.
+               05 WSV-BONO-USD-AUX-ED   PIC ZZZZZ9.99.
+
+               05 WSV-ULTIMO-RESULTADO.
+                   10 WSV-ULT-EXPERIENCIA   PIC 9(02).
+                   10 WSV-ULT-SUELDO-ANUAL  PIC 9(07).
+                   10 WSV-ULT-BONO          PIC 9(06).
+
+               05 WSV-AJUSTE-ANTES.
+                   10 WSV-ANT-EXPERIENCIA   PIC 9(02).
+                   10 WSV-ANT-SUELDO-ANUAL  PIC 9(07).
+                   10 WSV-ANT-BONO          PIC 9(06).
+
+               05 WSV-AJUSTE-DESPUES.
+                   10 WSV-DES-EXPERIENCIA   PIC 9(02).
+                   10 WSV-DES-SUELDO-ANUAL  PIC 9(07).
+                   10 WSV-DES-BONO          PIC 9(06).
+
+               05 WSV-AUDIT-FECHA           PIC X(08).
+               05 WSV-AUDIT-HORA            PIC X(06).
+
+               05 WSV-FIN-TARIFAS       PIC X VALUE "N".
+                   88 WSS-FIN-TARIFAS       VALUE "S".
+               05 WSV-TAR-MATCH         PIC X VALUE "N".
+                   88 WSS-TAR-MATCH         VALUE "S".
+               05 WS-TARIFAS OCCURS 3 TIMES
+                       INDEXED BY WSV-TAR-IDX.
+                   10 WSV-TAR-NIVEL-TAB PIC X(06).
+                   10 WSV-TAR-SUELDO-TAB PIC 9(06).
+               05 WSV-TOTAL-TARIFAS PIC 9(02) VALUE 0.
+
+               05 WSV-FIN-BCHK          PIC X VALUE "N".
+                   88 WSS-FIN-BCHK          VALUE "S".
+               05 WS-LOTE-CHECKPOINT OCCURS 500 TIMES
+                       INDEXED BY WSV-BCHK-IDX WSV-BCHK-IDX2.
+                   10 WSV-BCHK-ID-TAB   PIC X(08).
+               05 WSV-TOTAL-BCHK        PIC 9(04) VALUE 0.
+               05 WSV-BCHK-HALLADO      PIC X VALUE "N".
+                   88 WSS-BCHK-HALLADO      VALUE "S".
+
        PROCEDURE DIVISION.
 
        00-CONTROL.
            PERFORM 10-INICIO.
-           PERFORM 15-SOLICITA-DATOS.
-           PERFORM 20-PROCESO.
+           PERFORM 11-LEER-TIPOCAMBIO.
+           PERFORM 13-CARGAR-TARIFAS.
+           PERFORM 12-SELECCIONAR-MODO.
+           EVALUATE TRUE
+               WHEN WSS-MODO-BATCH
+                   PERFORM 40-PROCESO-BATCH
+               WHEN WSS-MODO-AJUSTE
+                   PERFORM 50-PROCESO-AJUSTE
+               WHEN OTHER
+                   PERFORM 15-SOLICITA-DATOS
+                   PERFORM 20-PROCESO
+           END-EVALUATE.
+           CLOSE AUDITLOG-FILE.
        STOP RUN.
        00-CONTROL-END.
        EXIT.
@@ -57,47 +220,281 @@
        10-INICIO.
            DISPLAY "HOLA USUARIO 2022".
            INITIALIZE WSV-USUARIO-AUX.
+
+           OPEN EXTEND AUDITLOG-FILE.
+           IF WSV-AUDIT-STATUS EQUAL "35"
+               OPEN OUTPUT AUDITLOG-FILE
+           END-IF.
        10-INICIO-END.
        EXIT.
 
+       11-LEER-TIPOCAMBIO.
+           OPEN INPUT TIPOCAMBIO-FILE.
+           IF WSV-TIPOCAMBIO-STATUS EQUAL "00"
+               READ TIPOCAMBIO-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE FD-TASA-CAMBIO TO WSV-TASA-CAMBIO
+                       MOVE "S" TO WSV-TASA-DISPONIBLE
+               END-READ
+               CLOSE TIPOCAMBIO-FILE
+           END-IF.
+       11-LEER-TIPOCAMBIO-END.
+       EXIT.
+
+       13-CARGAR-TARIFAS.
+           PERFORM 13-CARGAR-TARIFAS-DEFECTO.
+           OPEN INPUT TARIFAS-FILE.
+           IF WSV-TARIFAS-STATUS EQUAL "00"
+               PERFORM 13-LEER-TARIFA
+               PERFORM UNTIL WSS-FIN-TARIFAS
+                   PERFORM 13-APLICAR-TARIFA
+                   PERFORM 13-LEER-TARIFA
+               END-PERFORM
+               CLOSE TARIFAS-FILE
+           END-IF.
+       13-CARGAR-TARIFAS-END.
+       EXIT.
+
+       13-LEER-TARIFA.
+           READ TARIFAS-FILE
+               AT END SET WSS-FIN-TARIFAS TO TRUE
+           END-READ.
+       13-LEER-TARIFA-END.
+       EXIT.
+
+       13-APLICAR-TARIFA.
+           MOVE "S" TO WSV-TAR-MATCH.
+           EVALUATE FD-TAR-NIVEL
+               WHEN WSC-JUNIOR
+                   SET WSV-TAR-IDX TO 1
+               WHEN WSC-SEMISR
+                   SET WSV-TAR-IDX TO 2
+               WHEN WSC-SENIOR
+                   SET WSV-TAR-IDX TO 3
+               WHEN OTHER
+                   DISPLAY "NIVEL DESCONOCIDO EN ARCHIVO DE TARIFAS: "
+                       FD-TAR-NIVEL
+                   MOVE "N" TO WSV-TAR-MATCH
+           END-EVALUATE.
+           IF WSS-TAR-MATCH
+               MOVE FD-TAR-NIVEL  TO WSV-TAR-NIVEL-TAB (WSV-TAR-IDX)
+               MOVE FD-TAR-SUELDO TO WSV-TAR-SUELDO-TAB (WSV-TAR-IDX)
+           END-IF.
+       13-APLICAR-TARIFA-END.
+       EXIT.
+
+       13-CARGAR-TARIFAS-DEFECTO.
+           MOVE WSC-JUNIOR        TO WSV-TAR-NIVEL-TAB (1).
+           MOVE WSC-SUELDO-JUNIOR TO WSV-TAR-SUELDO-TAB (1).
+           MOVE WSC-SEMISR        TO WSV-TAR-NIVEL-TAB (2).
+           MOVE WSC-SUELDO-SEMISR TO WSV-TAR-SUELDO-TAB (2).
+           MOVE WSC-SENIOR        TO WSV-TAR-NIVEL-TAB (3).
+           MOVE WSC-SUELDO-SENIOR TO WSV-TAR-SUELDO-TAB (3).
+       13-CARGAR-TARIFAS-DEFECTO-END.
+       EXIT.
+
+       12-SELECCIONAR-MODO.
+           DISPLAY "--------------------------------------------------"
+           DISPLAY "INGRESE MODO (I=INTERACTIVO, B=LOTE, A=AJUSTE)"
+           ACCEPT WSV-MODO-EJECUCION.
+       12-SELECCIONAR-MODO-END.
+       EXIT.
+
        15-SOLICITA-DATOS.
            DISPLAY "--------------------------------------------------"
+           DISPLAY "INGRESE ID DEL USUARIO"
+           ACCEPT WSV-ID-USUARIO.
            DISPLAY "INGRESE NOMBRE DEL USUARIO"
            ACCEPT WSV-NOMBRE-USUARIO.
-           DISPLAY "INGRESE ANIOS DE EXPERIENCIA"
-           ACCEPT WSV-ANIOS-EXPERIENCIA.
+           PERFORM 16-SOLICITA-ANIOS.
        15-SOLICITA-DATOS-END.
        EXIT.
 
+       16-SOLICITA-ANIOS.
+           MOVE "N" TO WSV-ANIOS-VALIDOS.
+           PERFORM UNTIL WSS-ANIOS-VALIDOS
+               DISPLAY "INGRESE ANIOS DE EXPERIENCIA (00-60)"
+               ACCEPT WSV-ANIOS-INPUT
+               IF WSV-ANIOS-INPUT IS NUMERIC AND
+                  WSV-ANIOS-INPUT >= 0 AND WSV-ANIOS-INPUT <= 60
+                   MOVE WSV-ANIOS-INPUT TO WSV-ANIOS-EXPERIENCIA
+                   MOVE "S" TO WSV-ANIOS-VALIDOS
+               ELSE
+                   DISPLAY "VALOR INVALIDO, DEBE SER NUMERICO 00-60"
+               END-IF
+           END-PERFORM.
+       16-SOLICITA-ANIOS-END.
+       EXIT.
+
        20-PROCESO.
-           MOVE WSV-USUARIO TO WSV-USUARIO-AUX
+           MOVE WSV-ID-USUARIO        TO WSV-ID-AUX
+           MOVE WSV-NOMBRE-USUARIO    TO WSV-NOMBRE-AUX
            MOVE WSV-ANIOS-EXPERIENCIA TO WSV-EXPERIENCIA-AUX
            PERFORM 25-EVALUAR-SENIORITY
            PERFORM 30-CALCULAR-SUELDO.
        20-PROCESO-END.
        EXIT.
 
+       40-PROCESO-BATCH.
+           PERFORM 42-CARGAR-CHECKPOINT-LOTE.
+
+           MOVE "N" TO WSV-FIN-TRANSACCIONES.
+           OPEN INPUT TRANSACCIONES-FILE.
+
+           OPEN EXTEND BATCH-CHECKPOINT-FILE.
+           IF WSV-BCHK-STATUS EQUAL "35"
+               OPEN OUTPUT BATCH-CHECKPOINT-FILE
+           END-IF.
+
+           PERFORM 41-LEER-TRANSACCION.
+           PERFORM UNTIL WSS-FIN-TRANSACCIONES
+               PERFORM 43-BUSCAR-CHECKPOINT-LOTE
+               IF WSS-BCHK-HALLADO
+                   DISPLAY FD-TRX-ID " " FD-TRX-NOMBRE
+                       " YA LIQUIDADO EN UNA CORRIDA ANTERIOR, SE OMITE"
+               ELSE
+                   MOVE FD-TRX-ID     TO WSV-ID-USUARIO
+                   MOVE FD-TRX-NOMBRE TO WSV-NOMBRE-USUARIO
+                   MOVE FD-TRX-ANIOS  TO WSV-ANIOS-EXPERIENCIA
+                   PERFORM 20-PROCESO
+                   PERFORM 44-MARCAR-CHECKPOINT-LOTE
+               END-IF
+               PERFORM 41-LEER-TRANSACCION
+           END-PERFORM.
+           CLOSE TRANSACCIONES-FILE.
+           CLOSE BATCH-CHECKPOINT-FILE.
+
+      * LA CORRIDA TERMINO COMPLETA: SE VACIA EL CHECKPOINT PARA QUE LA
+      * PROXIMA CORRIDA NOCTURNA ARRANQUE DE CERO EN LUGAR DE OMITIR A
+      * TODA LA PLANTA.
+           OPEN OUTPUT BATCH-CHECKPOINT-FILE.
+           CLOSE BATCH-CHECKPOINT-FILE.
+       40-PROCESO-BATCH-END.
+       EXIT.
+
+       41-LEER-TRANSACCION.
+           READ TRANSACCIONES-FILE
+               AT END
+                   MOVE "S" TO WSV-FIN-TRANSACCIONES
+           END-READ.
+       41-LEER-TRANSACCION-END.
+       EXIT.
+
+       42-CARGAR-CHECKPOINT-LOTE.
+           OPEN INPUT BATCH-CHECKPOINT-FILE.
+           IF WSV-BCHK-STATUS NOT EQUAL "00"
+               DISPLAY "SIN CHECKPOINT PREVIO, SE LIQUIDA TODA LA "
+                       "PLANILLA"
+           ELSE
+               PERFORM 42-LEER-CHECKPOINT-LOTE
+               PERFORM UNTIL WSS-FIN-BCHK
+                   IF WSV-TOTAL-BCHK < 500
+                       ADD 1 TO WSV-TOTAL-BCHK
+                       SET WSV-BCHK-IDX TO WSV-TOTAL-BCHK
+                       MOVE FD-BCHK-ID TO WSV-BCHK-ID-TAB (WSV-BCHK-IDX)
+                   ELSE
+                       DISPLAY "CHECKPOINT LLENO (500), SE IGNORA: "
+                           FD-BCHK-ID
+                   END-IF
+                   PERFORM 42-LEER-CHECKPOINT-LOTE
+               END-PERFORM
+               CLOSE BATCH-CHECKPOINT-FILE
+               IF WSV-TOTAL-BCHK > 0
+                   DISPLAY "SE REANUDA LA CORRIDA: " WSV-TOTAL-BCHK
+                       " EMPLEADOS YA LIQUIDADOS SE OMITIRAN"
+               END-IF
+           END-IF.
+       42-CARGAR-CHECKPOINT-LOTE-END.
+       EXIT.
+
+       42-LEER-CHECKPOINT-LOTE.
+           READ BATCH-CHECKPOINT-FILE
+               AT END SET WSS-FIN-BCHK TO TRUE
+           END-READ.
+       42-LEER-CHECKPOINT-LOTE-END.
+       EXIT.
+
+       43-BUSCAR-CHECKPOINT-LOTE.
+           MOVE "N" TO WSV-BCHK-HALLADO.
+           PERFORM VARYING WSV-BCHK-IDX2 FROM 1 BY 1
+                   UNTIL WSV-BCHK-IDX2 > WSV-TOTAL-BCHK
+               IF WSV-BCHK-ID-TAB (WSV-BCHK-IDX2) = FD-TRX-ID
+                   SET WSS-BCHK-HALLADO TO TRUE
+               END-IF
+           END-PERFORM.
+       43-BUSCAR-CHECKPOINT-LOTE-END.
+       EXIT.
+
+       44-MARCAR-CHECKPOINT-LOTE.
+           MOVE SPACES TO FD-BCHK-REC.
+           MOVE WSV-ID-USUARIO TO FD-BCHK-ID.
+           WRITE FD-BCHK-REC.
+
+           IF WSV-TOTAL-BCHK < 500
+               ADD 1 TO WSV-TOTAL-BCHK
+               SET WSV-BCHK-IDX TO WSV-TOTAL-BCHK
+               MOVE WSV-ID-USUARIO TO WSV-BCHK-ID-TAB (WSV-BCHK-IDX)
+           ELSE
+               DISPLAY "CHECKPOINT LLENO (500), NO SE PUEDE REGISTRAR "
+                   "EN MEMORIA: " WSV-ID-USUARIO
+           END-IF.
+       44-MARCAR-CHECKPOINT-LOTE-END.
+       EXIT.
+
+       50-PROCESO-AJUSTE.
+           DISPLAY "--------------------------------------------------"
+           DISPLAY "INGRESE ID DEL EMPLEADO A AJUSTAR"
+           ACCEPT WSV-ID-USUARIO.
+           DISPLAY "INGRESE NOMBRE DEL EMPLEADO A AJUSTAR"
+           ACCEPT WSV-NOMBRE-USUARIO.
+
+           DISPLAY "ANIOS DE EXPERIENCIA ACTUALES (ANTES DEL AJUSTE)"
+           PERFORM 16-SOLICITA-ANIOS.
+           PERFORM 20-PROCESO.
+           MOVE WSV-ULTIMO-RESULTADO TO WSV-AJUSTE-ANTES.
+
+           DISPLAY "ANIOS DE EXPERIENCIA CORREGIDOS (DESPUES)"
+           PERFORM 16-SOLICITA-ANIOS.
+           PERFORM 20-PROCESO.
+           MOVE WSV-ULTIMO-RESULTADO TO WSV-AJUSTE-DESPUES.
+
+           PERFORM 55-MOSTRAR-AJUSTE.
+       50-PROCESO-AJUSTE-END.
+       EXIT.
+
+       55-MOSTRAR-AJUSTE.
+           DISPLAY "=================================================".
+           DISPLAY "AJUSTE DE EXPERIENCIA - " WSV-ID-USUARIO " "
+               WSV-NOMBRE-USUARIO.
+           DISPLAY "ANTES   - ANIOS: " WSV-ANT-EXPERIENCIA
+               " SUELDO ANUAL: $" WSV-ANT-SUELDO-ANUAL
+               " BONO: $" WSV-ANT-BONO.
+           DISPLAY "DESPUES - ANIOS: " WSV-DES-EXPERIENCIA
+               " SUELDO ANUAL: $" WSV-DES-SUELDO-ANUAL
+               " BONO: $" WSV-DES-BONO.
+           DISPLAY "=================================================".
+       55-MOSTRAR-AJUSTE-END.
+       EXIT.
+
        25-EVALUAR-SENIORITY.
            DISPLAY "-------------------------------------------------".
 
            EVALUATE TRUE
            WHEN WSS-EXP-JUNIOR
-               MOVE WSC-SUELDO-JUNIOR TO WSV-SUELDO-AUX
-               DISPLAY "EL NIVEL DEL USUARIO " WSV-NOMBRE-AUX " ES: "
-               WSC-JUNIOR
-               DISPLAY "EL SUELDO ES: $" WSV-SUELDO-AUX
+               SET WSV-TAR-IDX TO 1
            WHEN WSS-EXP-SEMISR
-               MOVE WSC-SUELDO-SEMISR TO WSV-SUELDO-AUX
-               DISPLAY "EL NIVEL DEL USUARIO " WSV-NOMBRE-AUX " ES: "
-               WSC-SEMISR
-               DISPLAY "EL SUELDO ES: $" WSV-SUELDO-AUX
+               SET WSV-TAR-IDX TO 2
            WHEN OTHER
-               MOVE WSC-SUELDO-SENIOR TO WSV-SUELDO-AUX
-               DISPLAY "EL NIVEL DEL USUARIO " WSV-NOMBRE-AUX " ES: "
-               WSC-SENIOR
-               DISPLAY "EL SUELDO ES: $" WSV-SUELDO-AUX
+               SET WSV-TAR-IDX TO 3
            END-EVALUATE.
 
+           MOVE WSV-TAR-SUELDO-TAB (WSV-TAR-IDX) TO WSV-SUELDO-AUX.
+           DISPLAY "EL NIVEL DEL USUARIO " WSV-ID-AUX " "
+               WSV-NOMBRE-AUX " ES: " WSV-TAR-NIVEL-TAB (WSV-TAR-IDX).
+           DISPLAY "EL SUELDO ES: $" WSV-SUELDO-AUX.
+
        25-EVALUAR-SENIORITY-END.
        EXIT.
 
@@ -116,17 +513,47 @@
                WHEN 5
                WHEN 6
                    COMPUTE WSV-BONO-AUX = WSV-SUELDO-AUX * 250 / 100
-               WHEN OTHER
+               WHEN 7 THRU 9
                    COMPUTE WSV-BONO-AUX = WSV-SUELDO-AUX * 300 / 100
+               WHEN OTHER
+                   COMPUTE WSV-BONO-AUX = WSV-SUELDO-AUX * 350 / 100
 
            END-EVALUATE.
 
            DISPLAY "SU SUELDO ANUAL ES: $" WSV-SUELDO-ANUAL-AUX
            DISPLAY "SU BONO ES: $" WSV-BONO-AUX
 
+           IF WSS-TASA-DISPONIBLE
+               COMPUTE WSV-BONO-USD-AUX ROUNDED =
+                   WSV-BONO-AUX / WSV-TASA-CAMBIO
+               MOVE WSV-BONO-USD-AUX TO WSV-BONO-USD-AUX-ED
+               DISPLAY "SU BONO EN USD ES: US$" WSV-BONO-USD-AUX-ED
+           END-IF.
+
+           MOVE WSV-EXPERIENCIA-AUX  TO WSV-ULT-EXPERIENCIA
+           MOVE WSV-SUELDO-ANUAL-AUX TO WSV-ULT-SUELDO-ANUAL
+           MOVE WSV-BONO-AUX         TO WSV-ULT-BONO.
+
+           PERFORM 28-REGISTRAR-AUDITORIA.
+
            INITIALIZE WSV-USUARIO-AUX.
 
        30-CALCULAR-SUELDO-END.
        EXIT.
 
+       28-REGISTRAR-AUDITORIA.
+           ACCEPT WSV-AUDIT-FECHA FROM DATE YYYYMMDD.
+           ACCEPT WSV-AUDIT-HORA FROM TIME.
+
+           MOVE SPACES TO FD-AUDITLOG-REC.
+           MOVE WSV-AUDIT-FECHA     TO FD-AUD-FECHA.
+           MOVE WSV-AUDIT-HORA      TO FD-AUD-HORA.
+           MOVE WSC-AUDIT-PROGRAMA  TO FD-AUD-PROGRAMA.
+           MOVE WSV-ID-AUX          TO FD-AUD-ID.
+           MOVE WSV-NOMBRE-AUX      TO FD-AUD-NOMBRE.
+           MOVE WSV-BONO-AUX        TO FD-AUD-DETALLE.
+           WRITE FD-AUDITLOG-REC.
+       28-REGISTRAR-AUDITORIA-END.
+       EXIT.
+
        END PROGRAM EJERCICIO4.
