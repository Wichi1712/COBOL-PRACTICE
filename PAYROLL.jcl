@@ -0,0 +1,39 @@
+//PAYROLL  JOB (ACCTG),'PLANILLA NOCTURNA',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* PAYROLL  - CORRIDA NOCTURNA DE PLANILLA COMPLETA (EJERCICIO4)
+//*
+//* Lanza EJERCICIO4 en modo lote (SYSIN='B') contra el archivo de
+//* transacciones con toda la planta, en lugar de correrlo a mano
+//* empleado por empleado desde una terminal.
+//*
+//* REINICIO: EJ4PASO deja su propio checkpoint registro-por-registro
+//* en BATCH-CHECKPOINT (el ID de cada empleado ya liquidado en esta
+//* corrida). Si el paso termina en ABEND u otro corte, el checkpoint
+//* queda con los empleados ya liquidados; para reanudar sin repetir
+//* la planilla completa alcanza con volver a someter este mismo JOB
+//* con el parametro RESTART en la tarjeta de JOB apuntando al paso:
+//*
+//*   //PAYROLL  JOB (ACCTG),'PLANILLA NOCTURNA',CLASS=A,
+//*   //             MSGCLASS=X,RESTART=EJ4PASO
+//*
+//* EJ4PASO lee ese mismo checkpoint al arrancar y omite a los
+//* empleados ya liquidados. Si el paso corre de principio a fin sin
+//* cortes, el programa vacia el checkpoint al terminar para que la
+//* siguiente corrida nocturna arranque de cero.
+//*--------------------------------------------------------------*
+//EJ4PASO  EXEC PGM=EJERCICIO4
+//STEPLIB  DD DISP=SHR,DSN=PAYROLL.BATCH.LOADLIB
+//TRANSACC DD DISP=SHR,DSN=PAYROLL.PLANTA.TRANSACCIONES
+//TARIFAS  DD DISP=SHR,DSN=PAYROLL.MAESTRO.TARIFAS
+//TIPOCAMB DD DISP=SHR,DSN=PAYROLL.MAESTRO.TIPOCAMBIO
+//AUDITLOG DD DISP=MOD,DSN=PAYROLL.AUDITORIA.LOG
+//BCHKPT   DD DISP=(MOD,CATLG,KEEP),
+//             DSN=PAYROLL.BATCH.CHECKPOINT,
+//             SPACE=(TRK,(1,1)),
+//             RECFM=FB,LRECL=08
+//SYSIN    DD *
+B
+/*
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
