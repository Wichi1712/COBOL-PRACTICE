@@ -12,42 +12,142 @@
       * 2. 3 A 5 ANIOS = SEMISENIOR // SUELDO = $160.000
       * 3. 6 A + ANIOS = SENIOR // SUELDO = $200.000
       *
+      * Mods:
+      * 09-08-2026 - Se agrega un reporte final con la cantidad y el
+      *              porcentaje de postulantes por banda, grabado en
+      *              un archivo de reporte para planeamiento de RRHH.
+      * 09-08-2026 - Se agrega la banda LEAD para postulantes con
+      *              10 anios de experiencia o mas, por encima de
+      *              SENIOR.
+      * 09-08-2026 - Cada postulante evaluado se agrega a la bitacora
+      *              de auditoria compartida (copybook AUDITLOG).
+      * 09-08-2026 - El nombre y el sueldo de cada banda se leen de
+      *              una tabla de tarifas externa (copybook TARIFAS,
+      *              archivo NIVELES). Si el archivo no existe se
+      *              mantiene la escala de siempre.
+      * 09-08-2026 - Se agrega un ID de postulante a la tabla de
+      *              postulantes y a la bitacora de auditoria, para
+      *              no depender solo del nombre truncado a 5
+      *              caracteres.
+      * 09-08-2026 - El archivo de tarifas pasa a ser propio de este
+      *              ejercicio (NIVELES, con sus 4 bandas) en vez de
+      *              compartir el archivo TARIFAS de 3 bandas de
+      *              EJERCICIO3/4/5, y cada fila se ubica en la tabla
+      *              buscando su banda por nombre (JUNIOR/SEMISR/
+      *              SENIOR/LEAD) en vez de por posicion en el
+      *              archivo, para que el orden de las filas no
+      *              importe.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EJERCICIO2.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORTE-FILE ASSIGN TO "REPORTE2"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDITLOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WSV-AUDIT-STATUS.
+
+           SELECT TARIFAS-FILE ASSIGN TO "NIVELES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WSV-TARIFAS-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  AUDITLOG-FILE.
+           COPY AUDITLOG.
+
+       FD  TARIFAS-FILE.
+           COPY TARIFAS.
+
+       FD  REPORTE-FILE.
+           01 FD-REPORTE-LINEA         PIC X(80).
+
        WORKING-STORAGE SECTION.
+           01 WSV-AUDIT-STATUS      PIC X(02) VALUE "00".
+           01 WSC-AUDIT-PROGRAMA    PIC X(10) VALUE "EJERCICIO2".
+           01 WSV-TARIFAS-STATUS    PIC X(02) VALUE "00".
+
            01 WSC-CONSTANTES.
                05 WSC-SENIORITY.
+                   10 WSC-LEAD          PIC X(06) VALUE "LEAD".
                    10 WSC-SENIOR        PIC X(06) VALUE "SENIOR".
                    10 WSC-SEMISR        PIC X(06) VALUE "SEMISR".
                    10 WSC-JUNIOR        PIC X(06) VALUE "JUNIOR".
+               05 WSC-SUELDOS.
+                   10 WSC-SUELDO-LEAD   PIC 9(06) VALUE 260000.
+                   10 WSC-SUELDO-SENIOR PIC 9(06) VALUE 200000.
+                   10 WSC-SUELDO-SEMISR PIC 9(06) VALUE 160000.
+                   10 WSC-SUELDO-JUNIOR PIC 9(06) VALUE 110000.
 
            01 WSV-VARIABLES.
+               05 WSV-FIN-TARIFAS       PIC X VALUE "N".
+                   88 WSS-FIN-TARIFAS       VALUE "S".
+               05 WSV-TAR-MATCH         PIC X VALUE "N".
+                   88 WSS-TAR-MATCH         VALUE "S".
+
+               05 WS-TARIFAS OCCURS 4 TIMES
+                       INDEXED BY WSV-TAR-IDX.
+                   10 WSV-TAR-NIVEL-TAB     PIC X(06).
+                   10 WSV-TAR-SUELDO-TAB    PIC 9(06).
+
+               05 WSV-TOTAL-TARIFAS     PIC 9(02) VALUE 0.
                05 WS-POSTULANTES.
                    10 WSV-POSTU1.
+                       15 WSV-ID1           PIC X(8) VALUE "A0000001".
                        15 WSV-NOMBRE1       PIC X(5) VALUE "PEDRO".
                        15 WSV-EXPERIENCIA1  PIC 9(02) VALUE 01.
                    10 WSV-POSTU2.
+                       15 WSV-ID2           PIC X(8) VALUE "A0000002".
                        15 WSV-NOMBRE2       PIC X(5) VALUE "SOFIA".
                        15 WSV-EXPERIENCIA2  PIC 9(02) VALUE 07.
                    10 WSV-POSTU3.
+                       15 WSV-ID3           PIC X(8) VALUE "A0000003".
                        15 WSV-NOMBRE3       PIC X(05) VALUE "LALA".
                        15 WSV-EXPERIENCIA3  PIC 9(02) VALUE 04.
 
                05 WSV-POSTULANTE-AUX.
+                   10 WSV-ID-AUX            PIC X(8).
                    10 WSV-NOMBRE-AUX        PIC X(5).
                    10 WSV-EXPERIENCIA-AUX   PIC 9(02).
                        88 WSS-EXP-JUNIOR    VALUE 0 1 2.
                        88 WSS-EXP-SEMISR    VALUE 3 4 5.
+                       88 WSS-EXP-SENIOR    VALUE 6 THRU 9.
+                       88 WSS-EXP-LEAD      VALUE 10 THRU 99.
+
+               05 WSV-CONTADORES.
+                   10 WSV-CNT-JUNIOR        PIC 9(04) VALUE 0.
+                   10 WSV-CNT-SEMISR        PIC 9(04) VALUE 0.
+                   10 WSV-CNT-SENIOR        PIC 9(04) VALUE 0.
+                   10 WSV-CNT-LEAD          PIC 9(04) VALUE 0.
+                   10 WSV-CNT-TOTAL         PIC 9(04) VALUE 0.
+
+               05 WSV-PORCENTAJES.
+                   10 WSV-PCT-JUNIOR        PIC 999V99.
+                   10 WSV-PCT-SEMISR        PIC 999V99.
+                   10 WSV-PCT-SENIOR        PIC 999V99.
+                   10 WSV-PCT-LEAD          PIC 999V99.
+
+               05 WSV-PORCENTAJES-ED.
+                   10 WSV-PCT-JUNIOR-ED     PIC ZZ9.99.
+                   10 WSV-PCT-SEMISR-ED     PIC ZZ9.99.
+                   10 WSV-PCT-SENIOR-ED     PIC ZZ9.99.
+                   10 WSV-PCT-LEAD-ED       PIC ZZ9.99.
+
+               05 WSV-AUDIT-FECHA           PIC X(08).
+               05 WSV-AUDIT-HORA            PIC X(06).
+               05 WSV-AUDIT-NIVEL           PIC X(06).
 
        PROCEDURE DIVISION.
 
        00-CONTROL.
            PERFORM 10-INICIO.
+           PERFORM 07-CARGAR-TARIFAS.
            PERFORM 20-PROCESO.
+           PERFORM 30-REPORTE.
        STOP RUN.
        00-CONTROL-END.
        EXIT.
@@ -55,9 +155,73 @@
        10-INICIO.
            DISPLAY "HOLA CARACOLA 2022".
            INITIALIZE WSV-POSTULANTE-AUX.
+           OPEN OUTPUT REPORTE-FILE.
+
+           OPEN EXTEND AUDITLOG-FILE.
+           IF WSV-AUDIT-STATUS EQUAL "35"
+               OPEN OUTPUT AUDITLOG-FILE
+           END-IF.
        10-INICIO-END.
        EXIT.
 
+       07-CARGAR-TARIFAS.
+           PERFORM 07-CARGAR-TARIFAS-DEFECTO.
+           OPEN INPUT TARIFAS-FILE.
+           IF WSV-TARIFAS-STATUS EQUAL "00"
+               PERFORM 07-LEER-TARIFA
+               PERFORM UNTIL WSS-FIN-TARIFAS
+                   PERFORM 07-APLICAR-TARIFA
+                   PERFORM 07-LEER-TARIFA
+               END-PERFORM
+               CLOSE TARIFAS-FILE
+           END-IF.
+       07-CARGAR-TARIFAS-END.
+       EXIT.
+
+       07-LEER-TARIFA.
+           READ TARIFAS-FILE
+               AT END
+                   MOVE "S" TO WSV-FIN-TARIFAS
+           END-READ.
+       07-LEER-TARIFA-END.
+       EXIT.
+
+       07-APLICAR-TARIFA.
+           MOVE "S" TO WSV-TAR-MATCH.
+           EVALUATE FD-TAR-NIVEL
+               WHEN WSC-JUNIOR
+                   SET WSV-TAR-IDX TO 1
+               WHEN WSC-SEMISR
+                   SET WSV-TAR-IDX TO 2
+               WHEN WSC-SENIOR
+                   SET WSV-TAR-IDX TO 3
+               WHEN WSC-LEAD
+                   SET WSV-TAR-IDX TO 4
+               WHEN OTHER
+                   DISPLAY "NIVEL DESCONOCIDO EN ARCHIVO DE NIVELES: "
+                       FD-TAR-NIVEL
+                   MOVE "N" TO WSV-TAR-MATCH
+           END-EVALUATE.
+           IF WSS-TAR-MATCH
+               MOVE FD-TAR-NIVEL  TO WSV-TAR-NIVEL-TAB (WSV-TAR-IDX)
+               MOVE FD-TAR-SUELDO TO WSV-TAR-SUELDO-TAB (WSV-TAR-IDX)
+           END-IF.
+       07-APLICAR-TARIFA-END.
+       EXIT.
+
+       07-CARGAR-TARIFAS-DEFECTO.
+           MOVE 4 TO WSV-TOTAL-TARIFAS.
+           MOVE WSC-JUNIOR        TO WSV-TAR-NIVEL-TAB (1).
+           MOVE WSC-SUELDO-JUNIOR TO WSV-TAR-SUELDO-TAB (1).
+           MOVE WSC-SEMISR        TO WSV-TAR-NIVEL-TAB (2).
+           MOVE WSC-SUELDO-SEMISR TO WSV-TAR-SUELDO-TAB (2).
+           MOVE WSC-SENIOR        TO WSV-TAR-NIVEL-TAB (3).
+           MOVE WSC-SUELDO-SENIOR TO WSV-TAR-SUELDO-TAB (3).
+           MOVE WSC-LEAD          TO WSV-TAR-NIVEL-TAB (4).
+           MOVE WSC-SUELDO-LEAD   TO WSV-TAR-SUELDO-TAB (4).
+       07-CARGAR-TARIFAS-DEFECTO-END.
+       EXIT.
+
        20-PROCESO.
            MOVE WSV-POSTU1 TO WSV-POSTULANTE-AUX.
            PERFORM 25-EVALUAR.
@@ -74,23 +238,126 @@
        25-EVALUAR.
            EVALUATE TRUE
            WHEN WSS-EXP-JUNIOR
-               DISPLAY "EL NIVEL DEL POSTULANTE " WSV-NOMBRE-AUX " ES: "
-               WSC-JUNIOR
-               DISPLAY "EL SUELDO QUE LE CORRESPONDE ES: $110.000"
+               SET WSV-TAR-IDX TO 1
+               ADD 1 TO WSV-CNT-JUNIOR
            WHEN WSS-EXP-SEMISR
-               DISPLAY "EL NIVEL DEL POSTULANTE " WSV-NOMBRE-AUX " ES: "
-               WSC-SEMISR
-               DISPLAY "EL SUELDO QUE LE CORRESPONDE ES: $160.000"
+               SET WSV-TAR-IDX TO 2
+               ADD 1 TO WSV-CNT-SEMISR
+           WHEN WSS-EXP-SENIOR
+               SET WSV-TAR-IDX TO 3
+               ADD 1 TO WSV-CNT-SENIOR
            WHEN OTHER
-               DISPLAY "EL NIVEL DEL POSTULANTE " WSV-NOMBRE-AUX " ES: "
-               WSC-SENIOR
-               DISPLAY "EL SUELDO QUE LE CORRESPONDE ES: $200.000"
+               SET WSV-TAR-IDX TO 4
+               ADD 1 TO WSV-CNT-LEAD
            END-EVALUATE.
 
+           DISPLAY "EL NIVEL DEL POSTULANTE " WSV-ID-AUX " "
+               WSV-NOMBRE-AUX " ES: " WSV-TAR-NIVEL-TAB (WSV-TAR-IDX).
+           DISPLAY "EL SUELDO QUE LE CORRESPONDE ES: $"
+               WSV-TAR-SUELDO-TAB (WSV-TAR-IDX).
+           MOVE WSV-TAR-NIVEL-TAB (WSV-TAR-IDX) TO WSV-AUDIT-NIVEL.
+
+           ADD 1 TO WSV-CNT-TOTAL.
+
+           PERFORM 28-REGISTRAR-AUDITORIA.
+
            DISPLAY "-------------------------------------------------".
            INITIALIZE WSV-POSTULANTE-AUX.
 
        25-EVALUAR-END.
        EXIT.
 
+       28-REGISTRAR-AUDITORIA.
+           ACCEPT WSV-AUDIT-FECHA FROM DATE YYYYMMDD.
+           ACCEPT WSV-AUDIT-HORA FROM TIME.
+
+           MOVE SPACES TO FD-AUDITLOG-REC.
+           MOVE WSV-AUDIT-FECHA    TO FD-AUD-FECHA.
+           MOVE WSV-AUDIT-HORA     TO FD-AUD-HORA.
+           MOVE WSC-AUDIT-PROGRAMA TO FD-AUD-PROGRAMA.
+           MOVE WSV-ID-AUX         TO FD-AUD-ID.
+           MOVE WSV-NOMBRE-AUX     TO FD-AUD-NOMBRE.
+           MOVE WSV-AUDIT-NIVEL    TO FD-AUD-DETALLE.
+           WRITE FD-AUDITLOG-REC.
+       28-REGISTRAR-AUDITORIA-END.
+       EXIT.
+
+       30-REPORTE.
+           IF WSV-CNT-TOTAL > 0
+               COMPUTE WSV-PCT-JUNIOR ROUNDED =
+                   WSV-CNT-JUNIOR * 100 / WSV-CNT-TOTAL
+               COMPUTE WSV-PCT-SEMISR ROUNDED =
+                   WSV-CNT-SEMISR * 100 / WSV-CNT-TOTAL
+               COMPUTE WSV-PCT-SENIOR ROUNDED =
+                   WSV-CNT-SENIOR * 100 / WSV-CNT-TOTAL
+               COMPUTE WSV-PCT-LEAD ROUNDED =
+                   WSV-CNT-LEAD * 100 / WSV-CNT-TOTAL
+           END-IF.
+
+           MOVE WSV-PCT-JUNIOR TO WSV-PCT-JUNIOR-ED.
+           MOVE WSV-PCT-SEMISR TO WSV-PCT-SEMISR-ED.
+           MOVE WSV-PCT-SENIOR TO WSV-PCT-SENIOR-ED.
+           MOVE WSV-PCT-LEAD TO WSV-PCT-LEAD-ED.
+
+           DISPLAY "=================================================".
+           DISPLAY "RESUMEN DE LA COHORTE: " WSV-CNT-TOTAL " POSTU.".
+           DISPLAY "JUNIOR: " WSV-CNT-JUNIOR " (" WSV-PCT-JUNIOR-ED "%)"
+           DISPLAY "SEMISR: " WSV-CNT-SEMISR " (" WSV-PCT-SEMISR-ED "%)"
+           DISPLAY "SENIOR: " WSV-CNT-SENIOR " (" WSV-PCT-SENIOR-ED "%)"
+           DISPLAY "LEAD  : " WSV-CNT-LEAD " (" WSV-PCT-LEAD-ED "%)"
+           END-DISPLAY.
+
+           MOVE SPACES TO FD-REPORTE-LINEA.
+           STRING "TOTAL POSTULANTES: " DELIMITED BY SIZE
+                   WSV-CNT-TOTAL DELIMITED BY SIZE
+                   INTO FD-REPORTE-LINEA
+           END-STRING.
+           WRITE FD-REPORTE-LINEA.
+
+           MOVE SPACES TO FD-REPORTE-LINEA.
+           STRING "JUNIOR: " DELIMITED BY SIZE
+                   WSV-CNT-JUNIOR DELIMITED BY SIZE
+                   " (" DELIMITED BY SIZE
+                   WSV-PCT-JUNIOR-ED DELIMITED BY SIZE
+                   "%)" DELIMITED BY SIZE
+                   INTO FD-REPORTE-LINEA
+           END-STRING.
+           WRITE FD-REPORTE-LINEA.
+
+           MOVE SPACES TO FD-REPORTE-LINEA.
+           STRING "SEMISR: " DELIMITED BY SIZE
+                   WSV-CNT-SEMISR DELIMITED BY SIZE
+                   " (" DELIMITED BY SIZE
+                   WSV-PCT-SEMISR-ED DELIMITED BY SIZE
+                   "%)" DELIMITED BY SIZE
+                   INTO FD-REPORTE-LINEA
+           END-STRING.
+           WRITE FD-REPORTE-LINEA.
+
+           MOVE SPACES TO FD-REPORTE-LINEA.
+           STRING "SENIOR: " DELIMITED BY SIZE
+                   WSV-CNT-SENIOR DELIMITED BY SIZE
+                   " (" DELIMITED BY SIZE
+                   WSV-PCT-SENIOR-ED DELIMITED BY SIZE
+                   "%)" DELIMITED BY SIZE
+                   INTO FD-REPORTE-LINEA
+           END-STRING.
+           WRITE FD-REPORTE-LINEA.
+
+           MOVE SPACES TO FD-REPORTE-LINEA.
+           STRING "LEAD: " DELIMITED BY SIZE
+                   WSV-CNT-LEAD DELIMITED BY SIZE
+                   " (" DELIMITED BY SIZE
+                   WSV-PCT-LEAD-ED DELIMITED BY SIZE
+                   "%)" DELIMITED BY SIZE
+                   INTO FD-REPORTE-LINEA
+           END-STRING.
+           WRITE FD-REPORTE-LINEA.
+
+           CLOSE REPORTE-FILE.
+           CLOSE AUDITLOG-FILE.
+
+       30-REPORTE-END.
+       EXIT.
+
        END PROGRAM EJERCICIO2.
