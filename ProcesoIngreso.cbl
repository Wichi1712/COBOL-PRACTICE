@@ -0,0 +1,590 @@
+      ******************************************************************
+      * Author: WILFREDO CHIPANA GONZALES
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      *
+      * EJERCICIO 5:
+      * FLUJO DE INGRESO DE PERSONAL: TOMA CADA POSTULANTE DEL ARCHIVO
+      * POSTULANTES, LO EVALUA CON LOS MISMOS REQUISITOS DE ADMISION DE
+      * EJERCICIO-1 Y, SI CUMPLE, LO DA DE ALTA DIRECTAMENTE CON LA
+      * ESCALA SALARIAL Y EL BONO DE EJERCICIO3/EJERCICIO4 (UN
+      * INGRESANTE ARRANCA CON 0 ANIOS DE EXPERIENCIA EN LA EMPRESA,
+      * POR LO QUE QUEDA EN EL NIVEL JUNIOR Y SIN BONO EL PRIMER ANIO).
+      * TODO EL PROCESO CORRE EN UNA SOLA INVOCACION.
+      *
+      * CADA POSTULANTE AVANZA POR DOS ETAPAS (ADMISION Y LIQUIDACION).
+      * AL TERMINAR CADA ETAPA SE DEJA UN REGISTRO DE CHECKPOINT; SI EL
+      * PROCESO SE INTERRUMPE A MITAD DE CAMINO, UNA NUEVA CORRIDA LEE
+      * ESOS CHECKPOINTS Y REANUDA A CADA POSTULANTE DESDE LA ETAPA QUE
+      * LE FALTA, EN LUGAR DE VOLVER A PROCESAR TODA LA COHORTE.
+      *
+      * Mods:
+      * 09-08-2026 - Version inicial.
+      * 09-08-2026 - La carga de la tabla de tarifas ubica cada fila
+      *              del archivo por el nombre de nivel que trae en
+      *              vez de por su posicion. Las tablas de postulantes
+      *              y de checkpoints validan su cupo antes de agregar
+      *              una fila, y el detalle de rechazo se amplia para
+      *              no truncar los motivos cuando un postulante
+      *              incumple mas de uno.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EJERCICIO5.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POSTULANTES-FILE ASSIGN TO "POSTULANTES"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PARAMETROS-FILE ASSIGN TO "PARAMETROS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WSV-PARAMETROS-STATUS.
+
+           SELECT TARIFAS-FILE ASSIGN TO "TARIFAS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WSV-TARIFAS-STATUS.
+
+           SELECT AUDITLOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WSV-AUDIT-STATUS.
+
+           SELECT ONBOARD-CHK-FILE ASSIGN TO "ONBOARD-CHECKPOINT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WSV-CHK-STATUS.
+
+           SELECT ONBOARD-OUT-FILE ASSIGN TO "ONBOARD-RESULTADOS"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDITLOG-FILE.
+           COPY AUDITLOG.
+
+       FD  TARIFAS-FILE.
+           COPY TARIFAS.
+
+       FD  POSTULANTES-FILE.
+           01 FD-POSTULANTE-REC.
+               05 FD-ID-AUX            PIC X(8).
+               05 FD-NOMBRE-AUX        PIC X(5).
+               05 FD-EDAD-AUX          PIC 99.
+               05 FD-SECUNDARIO-AUX    PIC X.
+               05 FD-CARRERA-AUX       PIC X.
+
+       FD  PARAMETROS-FILE.
+           01 FD-PARAMETRO-REC.
+               05 FD-PAR-EDAD-MINIMA   PIC 99.
+               05 FD-PAR-ESTADO-SECUND PIC X.
+
+       FD  ONBOARD-CHK-FILE.
+           01 FD-CHK-REC.
+               05 FD-CHK-ID            PIC X(8).
+               05 FD-CHK-ETAPA         PIC 9(01).
+
+       FD  ONBOARD-OUT-FILE.
+           01 FD-ONBOARD-REC.
+               05 FD-ONB-ID            PIC X(8).
+               05 FD-ONB-NOMBRE        PIC X(5).
+               05 FD-ONB-VEREDICTO     PIC X(9).
+               05 FD-ONB-NIVEL         PIC X(06).
+               05 FD-ONB-SUELDO-ANUAL  PIC 9(07).
+               05 FD-ONB-BONO          PIC 9(06).
+
+       WORKING-STORAGE SECTION.
+      *------------------------------------------------------------*
+      *                VARIABLES Y CONSTANTES                      *
+      *------------------------------------------------------------*
+
+           01 WSC-CONSTANTES.
+               05 WSC-EDAD-MINIMA      PIC 99 VALUE 18.
+               05 WSC-ESTADO-SECUND    PIC X VALUE "T".
+               05 WSC-ESTADO-CARRERA-OK.
+                   10 WSC-TERMINADO        PIC X VALUE "T".
+                   10 WSC-ENCURSO          PIC X VALUE "C".
+               05 WSC-SENIORITY.
+                   10 WSC-SENIOR        PIC X(06) VALUE "SENIOR".
+                   10 WSC-SEMISR        PIC X(06) VALUE "SEMISR".
+                   10 WSC-JUNIOR        PIC X(06) VALUE "JUNIOR".
+               05 WSC-SUELDOS.
+                   10 WSC-SUELDO-SENIOR PIC 9(06) VALUE 200000.
+                   10 WSC-SUELDO-SEMISR PIC 9(06) VALUE 160000.
+                   10 WSC-SUELDO-JUNIOR PIC 9(06) VALUE 100000.
+
+           01 WSV-PARAMETROS-STATUS   PIC X(02) VALUE "00".
+           01 WSV-AUDIT-STATUS        PIC X(02) VALUE "00".
+           01 WSV-TARIFAS-STATUS      PIC X(02) VALUE "00".
+           01 WSV-CHK-STATUS          PIC X(02) VALUE "00".
+           01 WSC-AUDIT-PROGRAMA      PIC X(10) VALUE "EJERCICIO5".
+
+           01 WSV-VARIABLES.
+               05 WSV-FIN-ARCHIVO      PIC X VALUE "N".
+                   88 WSS-FIN-ARCHIVO  VALUE "S".
+
+               05 WS-POSTULANTES OCCURS 500 TIMES
+                       INDEXED BY WSV-IDX.
+                   10 WSV-ID-TAB           PIC X(8).
+                   10 WSV-NOMBRE-TAB       PIC X(5).
+                   10 WSV-EDAD-TAB         PIC 99.
+                   10 WSV-SECUNDARIO-TAB   PIC X.
+                   10 WSV-CARRERA-TAB      PIC X.
+
+               05 WSV-TOTAL-POSTULANTES PIC 9(04) VALUE 0.
+
+               05 WSV-POSTULANTE-AUX.
+                   10 WSV-ID-AUX           PIC X(8).
+                   10 WSV-NOMBRE-AUX       PIC X(5).
+                   10 WSV-EDAD-AUX         PIC 99.
+                   10 WSV-SECUNDARIO-AUX   PIC X.
+                   10 WSV-CARRERA-AUX      PIC X.
+
+               05 WSV-CHEQUEOS.
+                   10 WSV-OK-EDAD          PIC X VALUE "N".
+                       88 WSS-OK-EDAD      VALUE "S".
+                   10 WSV-OK-SECUNDARIO    PIC X VALUE "N".
+                       88 WSS-OK-SECUNDARIO VALUE "S".
+                   10 WSV-OK-CARRERA       PIC X VALUE "N".
+                       88 WSS-OK-CARRERA   VALUE "S".
+                   10 WSV-ADMITIDO         PIC X VALUE "N".
+                       88 WSS-ADMITIDO     VALUE "S".
+
+               05 WSV-FIN-TARIFAS       PIC X VALUE "N".
+                   88 WSS-FIN-TARIFAS       VALUE "S".
+               05 WSV-TAR-MATCH         PIC X VALUE "N".
+                   88 WSS-TAR-MATCH         VALUE "S".
+               05 WS-TARIFAS OCCURS 3 TIMES
+                       INDEXED BY WSV-TAR-IDX.
+                   10 WSV-TAR-NIVEL-TAB PIC X(06).
+                   10 WSV-TAR-SUELDO-TAB PIC 9(06).
+               05 WSV-TOTAL-TARIFAS PIC 9(02) VALUE 0.
+
+               05 WSV-EXPERIENCIA-AUX  PIC 9(02) VALUE 0.
+                   88 WSS-EXP-JUNIOR       VALUE 0 1 2.
+                   88 WSS-EXP-SEMISR       VALUE 3 4 5.
+               05 WSV-SENIORIDAD-AUX    PIC X(06).
+               05 WSV-SUELDO-AUX        PIC 9(06).
+               05 WSV-SUELDO-ANUAL-AUX  PIC 9(07).
+               05 WSV-BONO-AUX          PIC 9(06).
+
+      *------------------------------------------------------------*
+      *        CHECKPOINT DE REINICIO (ETAPAS POR POSTULANTE)      *
+      *        0 = NADA HECHO  1 = ADMITIDO, FALTA LIQUIDAR        *
+      *        2 = ADMITIDO Y LIQUIDADO (COMPLETO)                 *
+      *        9 = NO ADMITIDO (COMPLETO, NO HAY MAS ETAPAS)       *
+      *------------------------------------------------------------*
+               05 WSV-FIN-CHK           PIC X VALUE "N".
+                   88 WSS-FIN-CHK           VALUE "S".
+               05 WS-CHECKPOINTS OCCURS 500 TIMES
+                       INDEXED BY WSV-CHK-IDX WSV-CHK-IDX2.
+                   10 WSV-CHK-ID-TAB    PIC X(8).
+                   10 WSV-CHK-ETAPA-TAB PIC 9(01).
+               05 WSV-TOTAL-CHK         PIC 9(04) VALUE 0.
+               05 WSV-CHK-HALLADO       PIC X VALUE "N".
+                   88 WSS-CHK-HALLADO       VALUE "S".
+               05 WSV-ETAPA-MAX         PIC 9(01) VALUE 0.
+                   88 WSS-ETAPA-PENDIENTE  VALUE 0.
+                   88 WSS-ETAPA-ADMITIDO   VALUE 1.
+                   88 WSS-ETAPA-COMPLETO   VALUE 2.
+                   88 WSS-ETAPA-RECHAZADO  VALUE 9.
+
+               05 WSV-DETALLE-PTR          PIC 9(04).
+               05 WSV-RES-DETALLE          PIC X(64).
+
+               05 WSV-AUDIT-FECHA          PIC X(08).
+               05 WSV-AUDIT-HORA           PIC X(06).
+
+       PROCEDURE DIVISION.
+       00-CONTROL.
+           DISPLAY "------------------------".
+           DISPLAY "EJERCICIO 5 - FLUJO DE INGRESO DE PERSONAL".
+           DISPLAY "------------------------".
+
+           PERFORM 05-LEER-PARAMETROS.
+           PERFORM 06-ABRIR-AUDITORIA.
+           PERFORM 07-CARGAR-TARIFAS.
+           PERFORM 08-CARGAR-CHECKPOINTS.
+
+           OPEN INPUT POSTULANTES-FILE.
+           PERFORM 10-CARGAR-POSTULANTES.
+           CLOSE POSTULANTES-FILE.
+
+           OPEN EXTEND ONBOARD-CHK-FILE.
+           IF WSV-CHK-STATUS EQUAL "35"
+               OPEN OUTPUT ONBOARD-CHK-FILE
+           END-IF.
+           OPEN OUTPUT ONBOARD-OUT-FILE.
+
+           PERFORM VARYING WSV-IDX FROM 1 BY 1
+                   UNTIL WSV-IDX > WSV-TOTAL-POSTULANTES
+               MOVE WSV-ID-TAB (WSV-IDX)         TO WSV-ID-AUX
+               MOVE WSV-NOMBRE-TAB (WSV-IDX)     TO WSV-NOMBRE-AUX
+               MOVE WSV-EDAD-TAB (WSV-IDX)       TO WSV-EDAD-AUX
+               MOVE WSV-SECUNDARIO-TAB (WSV-IDX) TO WSV-SECUNDARIO-AUX
+               MOVE WSV-CARRERA-TAB (WSV-IDX)    TO WSV-CARRERA-AUX
+               PERFORM 20-PROCESAR-POSTULANTE
+           END-PERFORM.
+
+           CLOSE ONBOARD-OUT-FILE.
+           CLOSE ONBOARD-CHK-FILE.
+           CLOSE AUDITLOG-FILE.
+
+       STOP RUN.
+       00-CONTROL-END.
+       EXIT.
+
+       05-LEER-PARAMETROS.
+           OPEN INPUT PARAMETROS-FILE.
+           IF WSV-PARAMETROS-STATUS EQUAL "00"
+               READ PARAMETROS-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE FD-PAR-EDAD-MINIMA TO WSC-EDAD-MINIMA
+                       MOVE FD-PAR-ESTADO-SECUND TO WSC-ESTADO-SECUND
+               END-READ
+               CLOSE PARAMETROS-FILE
+           ELSE
+               DISPLAY "NO HAY ARCHIVO DE PARAMETROS, SE USAN VALORES "
+                       "POR DEFECTO"
+           END-IF.
+       05-LEER-PARAMETROS-END.
+       EXIT.
+
+       06-ABRIR-AUDITORIA.
+           OPEN EXTEND AUDITLOG-FILE.
+           IF WSV-AUDIT-STATUS EQUAL "35"
+               OPEN OUTPUT AUDITLOG-FILE
+           END-IF.
+       06-ABRIR-AUDITORIA-END.
+       EXIT.
+
+       07-CARGAR-TARIFAS.
+           PERFORM 07-CARGAR-TARIFAS-DEFECTO.
+           OPEN INPUT TARIFAS-FILE.
+           IF WSV-TARIFAS-STATUS EQUAL "00"
+               PERFORM 07-LEER-TARIFA
+               PERFORM UNTIL WSS-FIN-TARIFAS
+                   PERFORM 07-APLICAR-TARIFA
+                   PERFORM 07-LEER-TARIFA
+               END-PERFORM
+               CLOSE TARIFAS-FILE
+           END-IF.
+       07-CARGAR-TARIFAS-END.
+       EXIT.
+
+       07-LEER-TARIFA.
+           READ TARIFAS-FILE
+               AT END SET WSS-FIN-TARIFAS TO TRUE
+           END-READ.
+       07-LEER-TARIFA-END.
+       EXIT.
+
+       07-APLICAR-TARIFA.
+           MOVE "S" TO WSV-TAR-MATCH.
+           EVALUATE FD-TAR-NIVEL
+               WHEN WSC-JUNIOR
+                   SET WSV-TAR-IDX TO 1
+               WHEN WSC-SEMISR
+                   SET WSV-TAR-IDX TO 2
+               WHEN WSC-SENIOR
+                   SET WSV-TAR-IDX TO 3
+               WHEN OTHER
+                   DISPLAY "NIVEL DESCONOCIDO EN ARCHIVO DE TARIFAS: "
+                       FD-TAR-NIVEL
+                   MOVE "N" TO WSV-TAR-MATCH
+           END-EVALUATE.
+           IF WSS-TAR-MATCH
+               MOVE FD-TAR-NIVEL  TO WSV-TAR-NIVEL-TAB (WSV-TAR-IDX)
+               MOVE FD-TAR-SUELDO TO WSV-TAR-SUELDO-TAB (WSV-TAR-IDX)
+           END-IF.
+       07-APLICAR-TARIFA-END.
+       EXIT.
+
+       07-CARGAR-TARIFAS-DEFECTO.
+           MOVE WSC-JUNIOR        TO WSV-TAR-NIVEL-TAB (1).
+           MOVE WSC-SUELDO-JUNIOR TO WSV-TAR-SUELDO-TAB (1).
+           MOVE WSC-SEMISR        TO WSV-TAR-NIVEL-TAB (2).
+           MOVE WSC-SUELDO-SEMISR TO WSV-TAR-SUELDO-TAB (2).
+           MOVE WSC-SENIOR        TO WSV-TAR-NIVEL-TAB (3).
+           MOVE WSC-SUELDO-SENIOR TO WSV-TAR-SUELDO-TAB (3).
+       07-CARGAR-TARIFAS-DEFECTO-END.
+       EXIT.
+
+       08-CARGAR-CHECKPOINTS.
+           OPEN INPUT ONBOARD-CHK-FILE.
+           IF WSV-CHK-STATUS NOT EQUAL "00"
+               DISPLAY "NO HAY CHECKPOINTS PREVIOS, CORRIDA DESDE CERO"
+           ELSE
+               PERFORM 08-LEER-CHECKPOINT
+               PERFORM UNTIL WSS-FIN-CHK
+                   PERFORM 08-ACUMULAR-CHECKPOINT
+                   PERFORM 08-LEER-CHECKPOINT
+               END-PERFORM
+               CLOSE ONBOARD-CHK-FILE
+           END-IF.
+       08-CARGAR-CHECKPOINTS-END.
+       EXIT.
+
+       08-LEER-CHECKPOINT.
+           READ ONBOARD-CHK-FILE
+               AT END SET WSS-FIN-CHK TO TRUE
+           END-READ.
+       08-LEER-CHECKPOINT-END.
+       EXIT.
+
+       08-ACUMULAR-CHECKPOINT.
+           MOVE "N" TO WSV-CHK-HALLADO.
+           PERFORM VARYING WSV-CHK-IDX2 FROM 1 BY 1
+                   UNTIL WSV-CHK-IDX2 > WSV-TOTAL-CHK
+               IF WSV-CHK-ID-TAB (WSV-CHK-IDX2) = FD-CHK-ID
+                   SET WSS-CHK-HALLADO TO TRUE
+                   IF FD-CHK-ETAPA > WSV-CHK-ETAPA-TAB (WSV-CHK-IDX2)
+                       MOVE FD-CHK-ETAPA
+                           TO WSV-CHK-ETAPA-TAB (WSV-CHK-IDX2)
+                   END-IF
+               END-IF
+           END-PERFORM.
+           IF NOT WSS-CHK-HALLADO
+               IF WSV-TOTAL-CHK < 500
+                   ADD 1 TO WSV-TOTAL-CHK
+                   SET WSV-CHK-IDX TO WSV-TOTAL-CHK
+                   MOVE FD-CHK-ID    TO WSV-CHK-ID-TAB (WSV-CHK-IDX)
+                   MOVE FD-CHK-ETAPA TO WSV-CHK-ETAPA-TAB (WSV-CHK-IDX)
+               ELSE
+                   DISPLAY "TABLA CHECKPOINTS LLENA (500), SE IGNORA: "
+                       FD-CHK-ID
+               END-IF
+           END-IF.
+       08-ACUMULAR-CHECKPOINT-END.
+       EXIT.
+
+       10-CARGAR-POSTULANTES.
+           MOVE 0 TO WSV-TOTAL-POSTULANTES.
+           PERFORM 10-LEER-POSTULANTE.
+           PERFORM UNTIL WSS-FIN-ARCHIVO
+               IF WSV-TOTAL-POSTULANTES < 500
+                   ADD 1 TO WSV-TOTAL-POSTULANTES
+                   SET WSV-IDX TO WSV-TOTAL-POSTULANTES
+                   MOVE FD-ID-AUX         TO WSV-ID-TAB (WSV-IDX)
+                   MOVE FD-NOMBRE-AUX     TO WSV-NOMBRE-TAB (WSV-IDX)
+                   MOVE FD-EDAD-AUX       TO WSV-EDAD-TAB (WSV-IDX)
+                   MOVE FD-SECUNDARIO-AUX
+                       TO WSV-SECUNDARIO-TAB (WSV-IDX)
+                   MOVE FD-CARRERA-AUX    TO WSV-CARRERA-TAB (WSV-IDX)
+               ELSE
+                   DISPLAY "COHORTE LLENA (500), SE IGNORA: " FD-ID-AUX
+               END-IF
+               PERFORM 10-LEER-POSTULANTE
+           END-PERFORM.
+       10-CARGAR-POSTULANTES-END.
+       EXIT.
+
+       10-LEER-POSTULANTE.
+           READ POSTULANTES-FILE
+               AT END
+                   MOVE "S" TO WSV-FIN-ARCHIVO
+           END-READ.
+       10-LEER-POSTULANTE-END.
+       EXIT.
+
+      ******************************************************************
+      * 20-PROCESAR-POSTULANTE: CONSULTA EL CHECKPOINT DEL POSTULANTE
+      * Y SOLO EJECUTA LA(S) ETAPA(S) QUE LE FALTAN. ES EL PUNTO DONDE
+      * UN REINICIO DESPUES DE UNA CAIDA RETOMA SIN REPETIR TRABAJO.
+      ******************************************************************
+       20-PROCESAR-POSTULANTE.
+           PERFORM 21-BUSCAR-CHECKPOINT.
+
+           EVALUATE TRUE
+               WHEN WSS-ETAPA-COMPLETO OR WSS-ETAPA-RECHAZADO
+                   DISPLAY WSV-ID-AUX " " WSV-NOMBRE-AUX
+                       " YA PROCESADO EN UNA CORRIDA ANTERIOR, SE OMITE"
+               WHEN WSS-ETAPA-ADMITIDO
+                   DISPLAY WSV-ID-AUX " " WSV-NOMBRE-AUX
+                       " YA ADMITIDO, SE REANUDA EN LA LIQUIDACION"
+                   PERFORM 40-LIQUIDAR-INGRESANTE
+                   MOVE 2 TO WSV-ETAPA-MAX
+                   PERFORM 45-MARCAR-CHECKPOINT
+               WHEN OTHER
+                   PERFORM 30-EVALUAR-ADMISION
+                   IF WSS-ADMITIDO
+                       MOVE 1 TO WSV-ETAPA-MAX
+                       PERFORM 45-MARCAR-CHECKPOINT
+                       PERFORM 40-LIQUIDAR-INGRESANTE
+                       MOVE 2 TO WSV-ETAPA-MAX
+                       PERFORM 45-MARCAR-CHECKPOINT
+                   ELSE
+                       MOVE 9 TO WSV-ETAPA-MAX
+                       PERFORM 45-MARCAR-CHECKPOINT
+                   END-IF
+           END-EVALUATE.
+       20-PROCESAR-POSTULANTE-END.
+       EXIT.
+
+       21-BUSCAR-CHECKPOINT.
+           MOVE 0 TO WSV-ETAPA-MAX.
+           PERFORM VARYING WSV-CHK-IDX FROM 1 BY 1
+                   UNTIL WSV-CHK-IDX > WSV-TOTAL-CHK
+               IF WSV-CHK-ID-TAB (WSV-CHK-IDX) = WSV-ID-AUX
+                   MOVE WSV-CHK-ETAPA-TAB (WSV-CHK-IDX) TO WSV-ETAPA-MAX
+               END-IF
+           END-PERFORM.
+       21-BUSCAR-CHECKPOINT-END.
+       EXIT.
+
+       30-EVALUAR-ADMISION.
+           MOVE "N" TO WSV-OK-EDAD.
+           MOVE "N" TO WSV-OK-SECUNDARIO.
+           MOVE "N" TO WSV-OK-CARRERA.
+           MOVE "N" TO WSV-ADMITIDO.
+           MOVE SPACES TO WSV-RES-DETALLE.
+
+           IF WSV-EDAD-AUX >= WSC-EDAD-MINIMA
+               MOVE "S" TO WSV-OK-EDAD
+           END-IF.
+           IF WSV-SECUNDARIO-AUX EQUAL WSC-ESTADO-SECUND
+               MOVE "S" TO WSV-OK-SECUNDARIO
+           END-IF.
+           IF WSV-CARRERA-AUX EQUAL WSC-TERMINADO OR
+              WSV-CARRERA-AUX EQUAL WSC-ENCURSO
+               MOVE "S" TO WSV-OK-CARRERA
+           END-IF.
+
+           MOVE SPACES TO FD-ONBOARD-REC.
+           MOVE WSV-ID-AUX     TO FD-ONB-ID.
+           MOVE WSV-NOMBRE-AUX TO FD-ONB-NOMBRE.
+
+           IF WSS-OK-EDAD AND WSS-OK-SECUNDARIO AND WSS-OK-CARRERA
+               MOVE "S" TO WSV-ADMITIDO
+               DISPLAY WSV-ID-AUX " " WSV-NOMBRE-AUX
+                   " ADMITIDO, PASA A LIQUIDACION"
+               MOVE "CUMPLE   " TO FD-ONB-VEREDICTO
+           ELSE
+               PERFORM 35-DETALLAR-RECHAZO
+               DISPLAY WSV-ID-AUX " " WSV-NOMBRE-AUX
+                   " NO ADMITIDO: " WSV-RES-DETALLE
+               MOVE "NO CUMPLE" TO FD-ONB-VEREDICTO
+               WRITE FD-ONBOARD-REC
+               PERFORM 50-REGISTRAR-AUDITORIA
+           END-IF.
+       30-EVALUAR-ADMISION-END.
+       EXIT.
+
+       35-DETALLAR-RECHAZO.
+           MOVE 1 TO WSV-DETALLE-PTR.
+           IF NOT WSS-OK-EDAD
+               STRING "NO CUMPLE EDAD MINIMA; " DELIMITED BY SIZE
+                   INTO WSV-RES-DETALLE
+                   WITH POINTER WSV-DETALLE-PTR
+                   ON OVERFLOW
+                       DISPLAY "DETALLE DE RECHAZO TRUNCADO"
+               END-STRING
+           END-IF.
+           IF NOT WSS-OK-SECUNDARIO
+               STRING "SECUNDARIO INCOMPLETO; " DELIMITED BY SIZE
+                   INTO WSV-RES-DETALLE
+                   WITH POINTER WSV-DETALLE-PTR
+                   ON OVERFLOW
+                       DISPLAY "DETALLE DE RECHAZO TRUNCADO"
+               END-STRING
+           END-IF.
+           IF NOT WSS-OK-CARRERA
+               STRING "CARRERA NO AFIN; " DELIMITED BY SIZE
+                   INTO WSV-RES-DETALLE
+                   WITH POINTER WSV-DETALLE-PTR
+                   ON OVERFLOW
+                       DISPLAY "DETALLE DE RECHAZO TRUNCADO"
+               END-STRING
+           END-IF.
+       35-DETALLAR-RECHAZO-END.
+       EXIT.
+
+      ******************************************************************
+      * 40-LIQUIDAR-INGRESANTE: UN INGRESANTE RECIEN ADMITIDO ARRANCA
+      * CON CERO ANIOS DE EXPERIENCIA EN LA EMPRESA, POR LO QUE CAE
+      * SIEMPRE EN EL NIVEL JUNIOR Y SIN BONO EL PRIMER ANIO, CON LA
+      * MISMA ESCALA DE TARIFAS QUE USAN EJERCICIO3 Y EJERCICIO4.
+      ******************************************************************
+       40-LIQUIDAR-INGRESANTE.
+           MOVE 0 TO WSV-EXPERIENCIA-AUX.
+
+           EVALUATE TRUE
+               WHEN WSS-EXP-JUNIOR
+                   SET WSV-TAR-IDX TO 1
+               WHEN WSS-EXP-SEMISR
+                   SET WSV-TAR-IDX TO 2
+               WHEN OTHER
+                   SET WSV-TAR-IDX TO 3
+           END-EVALUATE.
+
+           MOVE WSV-TAR-SUELDO-TAB (WSV-TAR-IDX) TO WSV-SUELDO-AUX.
+           MOVE WSV-TAR-NIVEL-TAB (WSV-TAR-IDX)  TO WSV-SENIORIDAD-AUX.
+
+           MULTIPLY 12 BY WSV-SUELDO-AUX GIVING WSV-SUELDO-ANUAL-AUX.
+
+           EVALUATE WSV-EXPERIENCIA-AUX
+               WHEN 0
+                   MOVE 0 TO WSV-BONO-AUX
+               WHEN 1
+                   COMPUTE WSV-BONO-AUX = WSV-SUELDO-AUX * 150 / 100
+               WHEN 2
+               WHEN 3
+                   COMPUTE WSV-BONO-AUX = WSV-SUELDO-AUX * 200 / 100
+               WHEN 4
+               WHEN 5
+               WHEN 6
+                   COMPUTE WSV-BONO-AUX = WSV-SUELDO-AUX * 250 / 100
+               WHEN 7 THRU 9
+                   COMPUTE WSV-BONO-AUX = WSV-SUELDO-AUX * 300 / 100
+               WHEN OTHER
+                   COMPUTE WSV-BONO-AUX = WSV-SUELDO-AUX * 350 / 100
+           END-EVALUATE.
+
+           DISPLAY "SU NIVEL DE INGRESO ES: " WSV-SENIORIDAD-AUX.
+           DISPLAY "SU SUELDO ANUAL ES: " WSV-SUELDO-ANUAL-AUX.
+           DISPLAY "SU BONO ES: " WSV-BONO-AUX.
+
+           MOVE SPACES TO FD-ONBOARD-REC.
+           MOVE WSV-ID-AUX          TO FD-ONB-ID.
+           MOVE WSV-NOMBRE-AUX      TO FD-ONB-NOMBRE.
+           MOVE "CUMPLE   "         TO FD-ONB-VEREDICTO.
+           MOVE WSV-SENIORIDAD-AUX  TO FD-ONB-NIVEL.
+           MOVE WSV-SUELDO-ANUAL-AUX TO FD-ONB-SUELDO-ANUAL.
+           MOVE WSV-BONO-AUX        TO FD-ONB-BONO.
+           WRITE FD-ONBOARD-REC.
+
+           PERFORM 50-REGISTRAR-AUDITORIA.
+       40-LIQUIDAR-INGRESANTE-END.
+       EXIT.
+
+       50-REGISTRAR-AUDITORIA.
+           ACCEPT WSV-AUDIT-FECHA FROM DATE YYYYMMDD.
+           ACCEPT WSV-AUDIT-HORA FROM TIME.
+
+           MOVE SPACES TO FD-AUDITLOG-REC.
+           MOVE WSV-AUDIT-FECHA    TO FD-AUD-FECHA.
+           MOVE WSV-AUDIT-HORA     TO FD-AUD-HORA.
+           MOVE WSC-AUDIT-PROGRAMA TO FD-AUD-PROGRAMA.
+           MOVE WSV-ID-AUX         TO FD-AUD-ID.
+           MOVE WSV-NOMBRE-AUX     TO FD-AUD-NOMBRE.
+           MOVE FD-ONB-VEREDICTO   TO FD-AUD-DETALLE.
+           WRITE FD-AUDITLOG-REC.
+       50-REGISTRAR-AUDITORIA-END.
+       EXIT.
+
+      ******************************************************************
+      * 45-MARCAR-CHECKPOINT: AGREGA UN REGISTRO AL ARCHIVO DE
+      * CHECKPOINT (ETAPA ALCANZADA POR EL POSTULANTE) Y LO REFLEJA EN
+      * LA TABLA EN MEMORIA, PARA QUE UNA RELECTURA POSTERIOR EN LA
+      * MISMA CORRIDA LO ENCUENTRE ACTUALIZADO.
+      ******************************************************************
+       45-MARCAR-CHECKPOINT.
+           MOVE SPACES TO FD-CHK-REC.
+           MOVE WSV-ID-AUX     TO FD-CHK-ID.
+           MOVE WSV-ETAPA-MAX  TO FD-CHK-ETAPA.
+           WRITE FD-CHK-REC.
+       45-MARCAR-CHECKPOINT-END.
+       EXIT.
+
+       END PROGRAM EJERCICIO5.
